@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Sequenced batch driver - runs the daily file intake ahead of   *
+      * the amortization step, the same way a scheduler would chain    *
+      * them today. Shells out to FILEPROCESSING first; only if it     *
+      * comes back clean (return-code zero, meaning no batch in the    *
+      * run set its LOGFLAG) does it go on to shell out to AmortDriver  *
+      * so a bad intake run can't feed a loan request through on top   *
+      * of rejected or unreconciled batches. Both FILEPROCESSING and   *
+      * AmortDriver must already be compiled to executables of the     *
+      * same name sitting in their own directories                    *
+      * (ProcessFiles/fileprocessing, AmortDriver/AmortDriver) before  *
+      * this driver is run.                                            *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       program-id. BatchDriver.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       working-storage section.
+           01  RunCommand          PIC X(60) value spaces.
+           01  FileProcessingRC    PIC 9(4)  value zero.
+
+       PROCEDURE DIVISION.
+       0000-MainDriver.
+           move "ProcessFiles/fileprocessing" to RunCommand.
+           call "SYSTEM" using RunCommand
+           end-call.
+           move return-code to FileProcessingRC.
+
+           if FileProcessingRC = zero
+               move "AmortDriver/AmortDriver" to RunCommand
+               call "SYSTEM" using RunCommand
+               end-call
+           else
+               display "BatchDriver - FILEPROCESSING reported "
+                   "exceptions (return-code "
+                   FileProcessingRC
+                   "), amortization step skipped"
+           end-if.
+
+           stop run.
+       end program BatchDriver.
