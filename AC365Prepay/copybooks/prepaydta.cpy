@@ -0,0 +1,44 @@
+       working-storage section.
+
+       01 LoanStructure.
+           05 LoanAmount           PIC 9(6)V99.
+           05 AnnualInterestRate   PIC 99V99.
+           05 MonthlyInterestRate  PIC 9V9(5).
+           05 LoanTermMonths       PIC 999.
+           05 LoanDate             PIC X(10).
+           05 DayCountMethod       PIC X value "3".
+               88 Method-30365     value "3".
+               88 Method-30360     value "0".
+               88 Method-AC365     value "A".
+               88 Method-ACAC      value "C".
+           05 InterestOnlyMonths   PIC 999 value 0.
+           05 BalloonFlag          PIC X value "N".
+               88 BalloonLoan      value "Y".
+
+       01 BASE-SCHEDULE Occurs 1 to 999 times
+            depending on LoanTermMonths.
+           05 Base-OpeningBalance   PIC 9(6)V9(5).
+           05 Base-PaymentAmount    PIC 9(6)V99.
+           05 Base-PrincipalAmount  PIC 9(6)V99.
+           05 Base-InterestAmount   PIC 9(5)V99.
+           05 Base-ClosingBalance   PIC 9(6)V99.
+           05 Base-PaymentType      PIC X value "R".
+               88 Base-Regular      value "R".
+               88 Base-InterestOnly value "I".
+               88 Base-Balloon      value "B".
+
+       01 SCENARIO-SCHEDULE Occurs 1 to 999 times
+            depending on LoanTermMonths.
+           05 Scen-OpeningBalance   PIC 9(6)V9(5).
+           05 Scen-PaymentAmount    PIC 9(6)V99.
+           05 Scen-PrincipalAmount  PIC 9(6)V99.
+           05 Scen-InterestAmount   PIC 9(5)V99.
+           05 Scen-ClosingBalance   PIC 9(6)V99.
+           05 Scen-ExtraPayment     PIC 9(6)V99.
+
+        01 WORK-DATE.
+           05 WORK-MONTH           PIC 9(2).
+           05                      PIC X.
+           05 WORK-DAY             PIC 9(2).
+           05                      PIC X.
+           05 WORK-YEAR            PIC 9(4).
