@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Side-by-side original-vs-prepayment-scenario comparison report *
+      * layout for AC365Prepay - one row per month, original schedule  *
+      * principal/interest/balance next to the what-if scenario's.     *
+      ******************************************************************
+       01  PrepayReportHeader.
+           05 FILLER          PIC X(5)   value "Month".
+           05 FILLER          PIC X(3)   value spaces.
+           05 FILLER          PIC X(32)  value
+               "Original Prin/Int/Balance".
+           05 FILLER          PIC X(3)   value spaces.
+           05 FILLER          PIC X(40)  value
+               "Scenario Prin/Int/Extra/Balance".
+
+       01  PrepayReportLine.
+           05 PRP-Month             PIC ZZ9.
+           05 FILLER                PIC X(2)   value spaces.
+           05 PRP-OrigPrincipal     PIC $$,$$$9.99.
+           05 PRP-OrigInterest      PIC $$,$$$9.99.
+           05 PRP-OrigBalance       PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(2)   value spaces.
+           05 PRP-ScenPrincipal     PIC $$,$$$9.99.
+           05 PRP-ScenInterest      PIC $$,$$$9.99.
+           05 PRP-ScenExtra         PIC $$,$$$9.99.
+           05 PRP-ScenBalance       PIC $$$,$$$,$$9.99.
+
+       01  PrepaySummaryLabel1     PIC X(40) value
+               "Original term (months): ".
+       01  PrepaySummaryLabel2     PIC X(40) value
+               "Scenario payoff month: ".
+       01  PrepaySummaryLabel3     PIC X(40) value
+               "Months saved: ".
+       01  PrepaySummaryLabel4     PIC X(40) value
+               "Original total interest: ".
+       01  PrepaySummaryLabel5     PIC X(40) value
+               "Scenario total interest: ".
+       01  PrepaySummaryLabel6     PIC X(40) value
+               "Total interest saved: ".
