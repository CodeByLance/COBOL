@@ -0,0 +1,453 @@
+      ******************************************************************
+      * Prepayment scenario comparison tool built on AC365AMSCH's      *
+      * PaymentStructure. Re-solves the same converging actual/365     *
+      * (or 30/365, 30/360, ACAC) schedule AC365AMSCH builds, then     *
+      * re-runs it a second time applying one or more what-if extra-   *
+      * principal payments at chosen months, and reports months of     *
+      * term saved and total interest saved between the two.           *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       program-id. AC365Prepay.
+
+       ENVIRONMENT DIVISION.
+       input-output section.
+           file-control.
+               select LoanFile ASSIGN TO "AC365Prepay\loans.txt"
+                   organization is line sequential.
+
+               select optional ExtraPaymentFile ASSIGN TO
+                   "AC365Prepay\extrapayments.txt"
+                   organization is line sequential.
+
+               select ReportFile ASSIGN TO
+                   "AC365Prepay\comparison.txt"
+                   organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LoanFile.
+           01 LoanRecordIn.
+               05  LoanAccountIn        PIC X(10).
+               05  LoanAmountIn         PIC 9(6)V99.
+               05  LoanRateIn           PIC 99V99.
+               05  LoanTermIn           PIC 999.
+               05  LoanDateIn           PIC X(10).
+               05  LoanMethodIn         PIC X.
+               05  LoanIOMonthsIn       PIC 999.
+               05  LoanBalloonFlagIn    PIC X.
+
+       FD  ExtraPaymentFile.
+           01 ExtraPaymentRecord.
+               05  ExtraPayMonth        PIC 999.
+               05  ExtraPayAmount       PIC 9(6)V99.
+
+       FD  ReportFile.
+           01 ReportLine            PIC X(160).
+
+       copy "copybooks/prepaydta.cpy".
+
+       copy "copybooks/prepayreport.cpy".
+
+       01  RecordCounter               PIC 999.
+       01  LoopCounter                 PIC 9(4) value 0001.
+       01  DaysInMonth                 PIC 99.
+       01  SeedPaymentAmount           PIC 9(5)V99.
+       01  RecurringPaymentAmount      PIC 9(5)V99.
+       01  SeedFactor                  PIC 9V9(5) value 0.02350.
+
+       01  LoanAccount                 PIC X(10).
+
+       01  MaxSeedRetries              PIC 9(4) value 0100.
+
+       01  ScheduleState               PIC X value "N".
+           88  ScheduleConverged       value "Y".
+           88  NotConverged            value "N".
+
+       01  RetryLimitState             PIC X value "N".
+           88  RetryLimitExceeded      value "Y".
+
+       01  ExtraPaymentTable.
+           05  ExtraPayment        PIC 9(6)V99 occurs 999 times
+               value zero.
+
+       01  eof-extra-file          PIC X value "N".
+           88  eof-extra           value "Y".
+
+       01  ScenarioPayoffMonth      PIC 999 value zero.
+       01  ScenarioEarlyPayoffFlag  PIC X value "N".
+           88  ScenarioEarlyPayoff       value "Y".
+
+       01  OrigTotalInterest        PIC 9(7)V99 value zero.
+       01  ScenTotalInterest        PIC 9(7)V99 value zero.
+       01  InterestSaved            PIC S9(7)V99 value zero.
+       01  MonthsSaved              PIC S999 value zero.
+
+       01  Disp-OrigTotalInterest   PIC $$$,$$$,$$9.99.
+       01  Disp-ScenTotalInterest   PIC $$$,$$$,$$9.99.
+       01  Disp-InterestSaved       PIC -$$,$$$,$$9.99.
+       01  Disp-MonthsSaved         PIC -ZZ9.
+       01  Disp-OrigTermMonths      PIC ZZ9.
+       01  Disp-ScenPayoffMonth     PIC ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MainDriver.
+           open input LoanFile.
+           read LoanFile
+               at end
+                   display "No loan record in AC365Prepay\loans.txt"
+                   close LoanFile
+                   stop run
+           end-read.
+           close LoanFile.
+
+           move LoanAccountIn to LoanAccount.
+           move LoanAmountIn to LoanAmount.
+           move LoanRateIn to AnnualInterestRate.
+           move LoanTermIn to LoanTermMonths.
+           move LoanDateIn to LoanDate.
+           move LoanMethodIn to DayCountMethod.
+           if DayCountMethod = space
+               move "3" to DayCountMethod
+           end-if.
+           move LoanIOMonthsIn to InterestOnlyMonths.
+           move LoanBalloonFlagIn to BalloonFlag.
+           if BalloonFlag = space
+               move "N" to BalloonFlag
+           end-if.
+
+           open input ExtraPaymentFile.
+           perform until eof-extra
+               read ExtraPaymentFile
+                   at end
+                       set eof-extra to true
+                   not at end
+                       move ExtraPayAmount to
+                           ExtraPayment(ExtraPayMonth)
+               end-read
+           end-perform.
+           close ExtraPaymentFile.
+
+           compute SeedPaymentAmount = LoanAmount * SeedFactor.
+           move SeedPaymentAmount to RecurringPaymentAmount.
+
+           move LoanAmount to Base-OpeningBalance(1).
+           move SeedPaymentAmount to Base-PaymentAmount(1).
+
+           set NotConverged to true.
+           move "N" to RetryLimitState.
+           perform 1000-BuildBaseSchedule with test after
+               until ScheduleConverged or RetryLimitExceeded.
+
+           if RetryLimitExceeded
+               display "Account " LoanAccount
+                   " did not converge after " MaxSeedRetries
+                   " seed-payment retries."
+               stop run
+           end-if.
+
+           perform 3000-BuildScenarioSchedule.
+
+           perform 4000-Compare.
+
+           perform 5000-WriteReport.
+
+           stop run.
+
+       1000-BuildBaseSchedule.
+           move 1 to RecordCounter.
+           move LoanDate to WORK-DATE.
+
+           perform LoanTermMonths times
+
+               call "wrkmodule\DaysInMonth" using WORK-DATE
+                   by reference DaysInMonth
+
+               evaluate true
+                   when Method-30365
+                       compute MonthlyInterestRate =
+                           (AnnualInterestRate / 100) / 12
+                   when Method-30360
+                       compute MonthlyInterestRate =
+                           ((AnnualInterestRate / 100) / 360) * 30
+                   when Method-AC365
+                       compute MonthlyInterestRate =
+                           ((AnnualInterestRate / 100) / 365) *
+                               DaysInMonth
+                   when Method-ACAC
+                       if DaysInMonth = 29
+                           compute MonthlyInterestRate =
+                               ((AnnualInterestRate / 100) / 366) *
+                                   DaysInMonth
+                       else
+                           compute MonthlyInterestRate =
+                               ((AnnualInterestRate / 100) / 365) *
+                                   DaysInMonth
+                       end-if
+               end-evaluate
+
+               if RecordCounter <= InterestOnlyMonths
+                   set Base-InterestOnly(RecordCounter) to true
+                   compute Base-InterestAmount(RecordCounter) =
+                               Base-OpeningBalance(RecordCounter) *
+                                   MonthlyInterestRate
+                   move 0 to Base-PrincipalAmount(RecordCounter)
+                   move Base-InterestAmount(RecordCounter) to
+                       Base-PaymentAmount(RecordCounter)
+                   move Base-OpeningBalance(RecordCounter) to
+                       Base-ClosingBalance(RecordCounter)
+               else
+                   if RecordCounter = LoanTermMonths
+      * final-payment true-up, matching AC365AMSCH's own solver -
+      * the last payment clears whatever the level payment left on
+      * the table instead of leaving a residual ClosingBalance.
+                       if BalloonLoan
+                           set Base-Balloon(RecordCounter) to true
+                       else
+                           set Base-Regular(RecordCounter) to true
+                       end-if
+                       compute Base-InterestAmount(RecordCounter) =
+                           Base-OpeningBalance(RecordCounter) *
+                               MonthlyInterestRate
+                       move Base-OpeningBalance(RecordCounter) to
+                           Base-PrincipalAmount(RecordCounter)
+                       compute Base-PaymentAmount(RecordCounter) =
+                           Base-PrincipalAmount(RecordCounter) +
+                               Base-InterestAmount(RecordCounter)
+                       move 0 to Base-ClosingBalance(RecordCounter)
+                   else
+                       set Base-Regular(RecordCounter) to true
+                       compute Base-PrincipalAmount(RecordCounter) =
+                           Base-PaymentAmount(RecordCounter) -
+                             (Base-OpeningBalance(RecordCounter)
+                               * MonthlyInterestRate)
+
+                       compute Base-InterestAmount(RecordCounter) =
+                           Base-PaymentAmount(RecordCounter) -
+                               Base-PrincipalAmount(RecordCounter)
+
+                       compute Base-ClosingBalance(RecordCounter) =
+                           Base-OpeningBalance(RecordCounter) -
+                               Base-PrincipalAmount(RecordCounter)
+                   end-if
+               end-if
+
+               ADD 1 to RecordCounter
+
+               if RecordCounter <= LoanTermMonths
+                   move Base-ClosingBalance(RecordCounter - 1) to
+                           Base-OpeningBalance(RecordCounter)
+
+                   move RecurringPaymentAmount to
+                       Base-PaymentAmount(RecordCounter)
+               end-if
+
+               ADD 1 to WORK-MONTH
+
+               if WORK-MONTH = 13 then
+                   move 1 to WORK-MONTH
+                   ADD 1 to WORK-YEAR
+               end-if
+
+           end-perform
+
+           if Base-ClosingBalance(LoanTermMonths) >
+                   Base-OpeningBalance(1)
+               or Base-ClosingBalance(LoanTermMonths) > 100.00 then
+
+               add 1 to LoopCounter
+
+               if LoopCounter > MaxSeedRetries
+                   set RetryLimitExceeded to true
+               else
+
+               if Base-ClosingBalance(LoanTermMonths) >
+                       Base-OpeningBalance(1)
+                   subtract 50 from SeedPaymentAmount
+               else
+                   add 100 to SeedPaymentAmount
+               end-if
+
+               move SeedPaymentAmount to RecurringPaymentAmount
+
+               perform 2000-ClearBaseTable
+               move LoanAmount to Base-OpeningBalance(1)
+               move SeedPaymentAmount to Base-PaymentAmount(1)
+               end-if
+
+           else
+               set ScheduleConverged to true
+           end-if
+           .
+
+       2000-ClearBaseTable.
+           move 1 to RecordCounter.
+           perform LoanTermMonths times
+               move zeros to BASE-SCHEDULE(RecordCounter)
+               ADD 1 to RecordCounter
+           end-perform.
+
+       3000-BuildScenarioSchedule.
+      * re-runs the same converged RecurringPaymentAmount, applying
+      * any what-if extra-principal payments to see how much sooner
+      * the loan pays off.
+           move 1 to RecordCounter.
+           move Base-OpeningBalance(1) to Scen-OpeningBalance(1).
+           set NotConverged to true.
+           move "N" to ScenarioEarlyPayoffFlag.
+
+           perform LoanTermMonths times
+               if not ScenarioEarlyPayoff
+                   move Base-PaymentAmount(RecordCounter) to
+                       Scen-PaymentAmount(RecordCounter)
+                   move Base-InterestAmount(RecordCounter) to
+                       Scen-InterestAmount(RecordCounter)
+
+                   compute Scen-PrincipalAmount(RecordCounter) =
+                       Scen-PaymentAmount(RecordCounter) -
+                           Scen-InterestAmount(RecordCounter)
+
+                   move ExtraPayment(RecordCounter) to
+                       Scen-ExtraPayment(RecordCounter)
+
+                   if Scen-OpeningBalance(RecordCounter) <=
+                           Scen-PrincipalAmount(RecordCounter) +
+                               Scen-ExtraPayment(RecordCounter)
+                       compute Scen-PrincipalAmount(RecordCounter) =
+                           Scen-OpeningBalance(RecordCounter) -
+                               Scen-InterestAmount(RecordCounter)
+                       move 0 to Scen-ExtraPayment(RecordCounter)
+                       move 0 to Scen-ClosingBalance(RecordCounter)
+                       set ScenarioEarlyPayoff to true
+                       move RecordCounter to ScenarioPayoffMonth
+                   else
+                       compute Scen-ClosingBalance(RecordCounter) =
+                           Scen-OpeningBalance(RecordCounter) -
+                               Scen-PrincipalAmount(RecordCounter) -
+                               Scen-ExtraPayment(RecordCounter)
+                   end-if
+
+                   if RecordCounter < LoanTermMonths
+                       move Scen-ClosingBalance(RecordCounter) to
+                           Scen-OpeningBalance(RecordCounter + 1)
+                   end-if
+               end-if
+
+               ADD 1 to RecordCounter
+           end-perform.
+
+           if not ScenarioEarlyPayoff
+               move LoanTermMonths to ScenarioPayoffMonth
+           end-if.
+
+       4000-Compare.
+           move zero to OrigTotalInterest.
+           move zero to ScenTotalInterest.
+
+           move 1 to RecordCounter.
+           perform LoanTermMonths times
+               add Base-InterestAmount(RecordCounter) to
+                   OrigTotalInterest
+               add 1 to RecordCounter
+           end-perform.
+
+           move 1 to RecordCounter.
+           perform ScenarioPayoffMonth times
+               add Scen-InterestAmount(RecordCounter) to
+                   ScenTotalInterest
+               add 1 to RecordCounter
+           end-perform.
+
+           compute InterestSaved =
+               OrigTotalInterest - ScenTotalInterest.
+           compute MonthsSaved = LoanTermMonths - ScenarioPayoffMonth.
+
+       5000-WriteReport.
+           open output ReportFile.
+
+           move spaces to ReportLine.
+           move PrepayReportHeader to ReportLine.
+           write ReportLine.
+
+           move 1 to RecordCounter.
+           perform LoanTermMonths times
+               move RecordCounter to PRP-Month
+               move Base-PrincipalAmount(RecordCounter) to
+                   PRP-OrigPrincipal
+               move Base-InterestAmount(RecordCounter) to
+                   PRP-OrigInterest
+               move Base-ClosingBalance(RecordCounter) to
+                   PRP-OrigBalance
+
+               if RecordCounter <= ScenarioPayoffMonth
+                   move Scen-PrincipalAmount(RecordCounter) to
+                       PRP-ScenPrincipal
+                   move Scen-InterestAmount(RecordCounter) to
+                       PRP-ScenInterest
+                   move Scen-ExtraPayment(RecordCounter) to
+                       PRP-ScenExtra
+                   move Scen-ClosingBalance(RecordCounter) to
+                       PRP-ScenBalance
+               else
+                   move zero to PRP-ScenPrincipal
+                   move zero to PRP-ScenInterest
+                   move zero to PRP-ScenExtra
+                   move zero to PRP-ScenBalance
+               end-if
+
+               move spaces to ReportLine
+               move PrepayReportLine to ReportLine
+               write ReportLine
+
+               add 1 to RecordCounter
+           end-perform.
+
+           move LoanTermMonths to Disp-OrigTermMonths.
+           move ScenarioPayoffMonth to Disp-ScenPayoffMonth.
+           move MonthsSaved to Disp-MonthsSaved.
+           move OrigTotalInterest to Disp-OrigTotalInterest.
+           move ScenTotalInterest to Disp-ScenTotalInterest.
+           move InterestSaved to Disp-InterestSaved.
+
+           move spaces to ReportLine.
+           string PrepaySummaryLabel1 delimited by size
+                  Disp-OrigTermMonths delimited by size
+                  into ReportLine.
+           write ReportLine.
+
+           move spaces to ReportLine.
+           string PrepaySummaryLabel2 delimited by size
+                  Disp-ScenPayoffMonth delimited by size
+                  into ReportLine.
+           write ReportLine.
+
+           move spaces to ReportLine.
+           string PrepaySummaryLabel3 delimited by size
+                  Disp-MonthsSaved delimited by size
+                  into ReportLine.
+           write ReportLine.
+
+           move spaces to ReportLine.
+           string PrepaySummaryLabel4 delimited by size
+                  Disp-OrigTotalInterest delimited by size
+                  into ReportLine.
+           write ReportLine.
+
+           move spaces to ReportLine.
+           string PrepaySummaryLabel5 delimited by size
+                  Disp-ScenTotalInterest delimited by size
+                  into ReportLine.
+           write ReportLine.
+
+           move spaces to ReportLine.
+           string PrepaySummaryLabel6 delimited by size
+                  Disp-InterestSaved delimited by size
+                  into ReportLine.
+           write ReportLine.
+
+           close ReportFile.
+
+           display "Account " LoanAccount
+               " Months Saved " Disp-MonthsSaved
+               " Interest Saved " Disp-InterestSaved.
+
+           end program AC365Prepay.
