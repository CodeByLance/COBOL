@@ -22,31 +22,239 @@
        IDENTIFICATION DIVISION.
        program-id. AC365AMSCH.
 
+       ENVIRONMENT DIVISION.
+       input-output section.
+           file-control.
+               select LoanFile ASSIGN TO "AC365AMSCH\loans.txt"
+                   organization is line sequential.
+
+               select ScheduleFile ASSIGN TO DYNAMIC ScheduleFileName
+                   organization is line sequential.
+
+               select GLFile ASSIGN TO DYNAMIC GLFileName
+                   organization is line sequential.
+
+               select optional RateResetFile ASSIGN TO
+                   "AC365AMSCH\rateresets.txt"
+                   organization is line sequential.
+
+               select CSVFile ASSIGN TO DYNAMIC CSVFileName
+                   organization is line sequential.
+
+               select NegAmFile ASSIGN TO
+                   "AC365AMSCH\negam.txt"
+                   organization is line sequential.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LoanFile.
+           01 LoanRecordIn.
+               05  LoanAccountIn        PIC X(10).
+               05  LoanAmountIn         PIC 9(6)V99.
+               05  LoanRateIn           PIC 99V99.
+               05  LoanTermIn           PIC 999.
+               05  LoanDateIn           PIC X(10).
+               05  LoanMethodIn         PIC X.
+               05  LoanIOMonthsIn       PIC 999.
+               05  LoanBalloonFlagIn    PIC X.
+               05  LoanFrequencyIn      PIC X.
+               05  LoanEscrowIn         PIC 9(4)V99.
+               05  LoanFeeIn            PIC 9(4)V99.
+
+       FD  ScheduleFile.
+           01 ScheduleLine             PIC X(146).
+
+       FD  GLFile.
+           01 GLLine                   PIC X(81).
+
+       FD  RateResetFile.
+           01 RateResetRecord.
+               05  ResetAtPeriod        PIC 999.
+               05  ResetToRate          PIC 99V99.
+
+       FD  CSVFile.
+           01 CSVLine                  PIC X(100).
+
+       FD  NegAmFile.
+           01 NegAmLine                PIC X(120).
+
        copy "copybooks/workingdta.cpy".
 
-       01  RecordCounter               PIC 99.
+       copy "../shared/copybooks/amortreport.cpy".
+
+       copy "../shared/copybooks/gljournal.cpy".
+
+       01  RecordCounter               PIC 9(4).
        01  LoopCounter                 PIC 9(4) value 0001.
        01  DaysInMonth                 PIC 99.
        01  SeedPaymentAmount           PIC 9(5)V99.
        01  RecurringPaymentAmount      PIC 9(5)V99.
        01  SeedFactor                  PIC 9V9(5) value 0.02350.
-       01  LogMessage                  PIC X(106) value spaces.
-       01  msg                         PIC X(80) value spaces.
+       01  msg                         PIC X(150) value spaces.
+       01  LogSeverity                 PIC X(5) value spaces.
+       01  SharedLogFilePath           PIC X(60) value
+               "shared\logs\activity.log".
+       01  LogProgramName              PIC X(14) value "AC365AMSCH".
+
+       01  LoanAccount                 PIC X(10).
+       01  ScheduleFileName            PIC X(40) value spaces.
+       01  GLFileName                  PIC X(40) value spaces.
+       01  CSVFileName                 PIC X(40) value spaces.
+       01  eof-loan-file               PIC X value "N".
+           88  eof-loan                value "Y".
+
+       01  RateResetTable.
+           05  RateReset               PIC 99V99 occurs 9999 times
+               value zero.
+
+       01  eof-reset-file              PIC X value "N".
+           88  eof-reset               value "Y".
+
+       01  MaxSeedRetries              PIC 9(4) value 0100.
+
+       01  ScheduleState               PIC X value "N".
+           88  ScheduleConverged       value "Y".
+           88  NotConverged            value "N".
+
+       01  RetryLimitState             PIC X value "N".
+           88  RetryLimitExceeded      value "Y".
+
+       01  FrequencyOverflowState      PIC X value "N".
+           88  FrequencyOverflow       value "Y".
+
+       01  LogAction                   PIC X value "W".
+           88  LogActionClose          value "C".
+
+       01  TotalInterestPaid           PIC 9(7)V99 value zero.
+       01  TotalPrincipalPaid          PIC 9(7)V99 value zero.
+       01  Disp-TotalInterestPaid      PIC $$$,$$$,$$9.99.
+       01  Disp-TotalPrincipalPaid     PIC $$$,$$$,$$9.99.
+
+       01  NegAmTable.
+           05  NegAmEntry occurs 999 times.
+               10  NegAmMonth          PIC 9(4).
+               10  NegAmPayment        PIC 9(6)V99.
+               10  NegAmShortfall      PIC 9(6)V99.
+       01  NegAmCount                  PIC 999 value zero.
+       01  NegAmIndex                  PIC 999.
+       01  InterestDue                 PIC 9(6)V99.
+       01  Disp-NegAmPayment           PIC $$$,$$9.99.
+       01  Disp-NegAmShortfall         PIC $$$,$$9.99.
+       01  ConvergenceResult           PIC X(14) value spaces.
+
+       01  CSV-OpeningBalance          PIC Z(6)9.99.
+       01  CSV-PaymentAmount           PIC Z(6)9.99.
+       01  CSV-PrincipalAmount         PIC Z(6)9.99.
+       01  CSV-InterestAmount          PIC Z(6)9.99.
+       01  CSV-ClosingBalance          PIC Z(6)9.99.
 
        01  debug   pic X.
 
        PROCEDURE DIVISION.
+       0000-MainDriver.
+           perform 999-Setup.
+
+           open input LoanFile.
+           read LoanFile
+               at end set eof-loan to true
+           end-read.
+
+           open input RateResetFile.
+           perform until eof-reset
+               read RateResetFile
+                   at end
+                       set eof-reset to true
+                   not at end
+                       move ResetToRate to
+                           RateReset(ResetAtPeriod)
+               end-read
+           end-perform.
+           close RateResetFile.
+
+           perform until eof-loan
+               move LoanAccountIn to LoanAccount
+               move LoanAmountIn to LoanAmount
+               move LoanRateIn to AnnualInterestRate
+               move AnnualInterestRate to OriginalAnnualInterestRate
+               move LoanTermIn to LoanTermMonths
+               move LoanDateIn to LoanDate
+               move LoanMethodIn to DayCountMethod
+               if DayCountMethod = space
+                   move "3" to DayCountMethod
+               end-if
+               move LoanIOMonthsIn to InterestOnlyMonths
+               move LoanBalloonFlagIn to BalloonFlag
+               if BalloonFlag = space
+                   move "N" to BalloonFlag
+               end-if
+               move LoanFrequencyIn to PaymentFrequency
+               if PaymentFrequency = space
+                   move "M" to PaymentFrequency
+               end-if
+               perform 1005-SetFrequency
+
+               move LoanEscrowIn to EscrowAmount
+               move LoanFeeIn to FeeAmount
+
+               compute SeedPaymentAmount = LoanAmount * SeedFactor
+               move SeedPaymentAmount to RecurringPaymentAmount
+
+               if not FrequencyOverflow
+                   perform 1000-Begin
+               end-if
+
+               read LoanFile
+                   at end set eof-loan to true
+               end-read
+           end-perform.
+
+           close LoanFile.
+
+           move "C" to LogAction.
+           call "shared\wrkmodule\LOGGER" using
+                   SharedLogFilePath,
+                   LogProgramName,
+                   spaces,
+                   spaces,
+                   LogAction
+           end-call.
+
+           stop run.
+
        999-Setup.
-           move 100000.00 to LoanAmount.
-           compute SeedPaymentAmount = LoanAmount * SeedFactor.
-           move SeedPaymentAmount to RecurringPaymentAmount.
+           continue.
+
+       1005-SetFrequency.
+      * one payment period no longer has to mean one calendar month -
+      * PeriodsPerYear drives the per-period rate and NumberOfPayments
+      * drives every loop/table bound that used to just be LoanTermMonths.
+           evaluate true
+               when Freq-BiWeekly
+                   move 26 to PeriodsPerYear
+               when Freq-Weekly
+                   move 52 to PeriodsPerYear
+               when Freq-Quarterly
+                   move 4 to PeriodsPerYear
+               when other
+                   move 12 to PeriodsPerYear
+           end-evaluate.
+           move "N" to FrequencyOverflowState.
+           compute NumberOfPayments =
+               LoanTermMonths * PeriodsPerYear / 12
+               on size error
+                   set FrequencyOverflow to true
+                   string "SKIPPED. Account " LoanAccount
+                       " term " LoanTermMonths
+                       " at frequency would need more payment "
+                       "periods than this program can schedule"
+                       into msg
+                   move "WARN " to LogSeverity
+                   perform 2000-Logs
+           end-compute.
 
        1000-Begin.
 
-           move 15.00 to AnnualInterestRate.
-           move 060 to LoanTermMonths.
-           move "01/01/2021" to LoanDate.
+           move 0001 to LoopCounter.
            move LoanDate to WORK-DATE.
            move 1 to RecordCounter.
 
@@ -54,42 +262,155 @@
            move SeedPaymentAmount to PaymentAmount(1).
 
            String "Begin "
-                  "LA " LoanAmount " LT "LoanTermMonths " LD " LoanDate
+                  "AC " LoanAccount
+                  " LA " LoanAmount " LT "LoanTermMonths " LD " LoanDate
                   " OB " OpeningBalance(RecordCounter) " SA "
                       SeedPaymentAmount
                        into msg.
            perform 2000-Logs.
 
-           perform 1010-TheLoop.
+           set NotConverged to true.
+           move "N" to RetryLimitState.
+           perform 1010-TheLoop with test after
+               until ScheduleConverged or RetryLimitExceeded.
+
+           if RetryLimitExceeded
+               move "COULD NOT CONVERGE" to ConvergenceResult
+               string "FAILED. Account " LoanAccount
+                   " did not converge after " MaxSeedRetries
+                   " seed-payment retries. Last closing $"
+                   ClosingBalance(NumberOfPayments)
+                   into msg
+               move "WARN " to LogSeverity
+               perform 2000-Logs
+           else
+               move "CONVERGED" to ConvergenceResult
+               string "END. $" ClosingBalance(NumberOfPayments)
+                   " Loop Count "LoopCounter into msg
+               perform 2000-Logs
+               perform 7000-DisplayLog
+           end-if.
 
-           string "END. $" ClosingBalance(RecordCounter - 1)
-               " Loop Count "LoopCounter into msg.
-           perform 2000-Logs.
-           perform 7000-DisplayLog.
-           stop run.
+           perform 9000-NegAmReport.
 
        1010-TheLoop.
-           perform LoanTermMonths times
+           move 1 to RecordCounter.
+           move LoanDate to WORK-DATE.
+           move OriginalAnnualInterestRate to AnnualInterestRate.
+           move zero to NegAmCount.
 
-               call "wrkmodule\DaysInMonth" using WORK-DATE
-                   by reference DaysInMonth
+           perform NumberOfPayments times
 
-               compute MonthlyInterestRate =
-                          ((AnnualInterestRate / 100) / 365) *
-                               DaysInMonth
+               if RateReset(RecordCounter) not = zero
+                   move RateReset(RecordCounter) to AnnualInterestRate
+               end-if
 
-               compute PrincipalAmount(RecordCounter) =
-                           PaymentAmount(RecordCounter) -
-                               (OpeningBalance(RecordCounter) *
-                                   MonthlyInterestRate)
+               if Freq-Monthly
+                   call "wrkmodule\DaysInMonth" using WORK-DATE
+                       by reference DaysInMonth
+
+                   evaluate true
+                       when Method-30365
+                           compute MonthlyInterestRate =
+                               (AnnualInterestRate / 100) / 12
+                       when Method-30360
+                           compute MonthlyInterestRate =
+                               ((AnnualInterestRate / 100) / 360) * 30
+                       when Method-AC365
+                           compute MonthlyInterestRate =
+                               ((AnnualInterestRate / 100) / 365) *
+                                   DaysInMonth
+                       when Method-ACAC
+                           if DaysInMonth = 29
+                               compute MonthlyInterestRate =
+                                   ((AnnualInterestRate / 100) / 366) *
+                                       DaysInMonth
+                           else
+                               compute MonthlyInterestRate =
+                                   ((AnnualInterestRate / 100) / 365) *
+                                       DaysInMonth
+                           end-if
+                   end-evaluate
+               else
+      * non-monthly frequencies (weekly/bi-weekly/quarterly) don't map
+      * onto a calendar month, so the day-count conventions above don't
+      * apply - use a flat rate-per-period off PeriodsPerYear instead.
+                   compute MonthlyInterestRate =
+                       (AnnualInterestRate / 100) / PeriodsPerYear
+               end-if
 
-               compute InterestAmount(RecordCounter) =
-                           PaymentAmount(RecordCounter) -
-                               PrincipalAmount(RecordCounter)
+               if RecordCounter <= InterestOnlyMonths
+                   set Payment-InterestOnly(RecordCounter) to true
+                   compute InterestAmount(RecordCounter) =
+                               OpeningBalance(RecordCounter) *
+                                   MonthlyInterestRate
+                   move 0 to PrincipalAmount(RecordCounter)
+                   move InterestAmount(RecordCounter) to
+                       PaymentAmount(RecordCounter)
+                   move OpeningBalance(RecordCounter) to
+                       ClosingBalance(RecordCounter)
+               else
+                   if RecordCounter = NumberOfPayments
+      * final-payment true-up: whatever the level payment left on the
+      * table, the last payment clears it exactly instead of leaving a
+      * few dollars of ClosingBalance for the seed-retry loop to chase.
+                       if BalloonLoan
+                           set Payment-Balloon(RecordCounter) to true
+                       else
+                           set Payment-Regular(RecordCounter) to true
+                       end-if
+                       compute InterestAmount(RecordCounter) =
+                                   OpeningBalance(RecordCounter) *
+                                       MonthlyInterestRate
+                       move OpeningBalance(RecordCounter) to
+                           PrincipalAmount(RecordCounter)
+                       compute PaymentAmount(RecordCounter) =
+                                   PrincipalAmount(RecordCounter) +
+                                       InterestAmount(RecordCounter)
+                       move 0 to ClosingBalance(RecordCounter)
+                   else
+                       set Payment-Regular(RecordCounter) to true
+                       compute InterestDue =
+                                   OpeningBalance(RecordCounter) *
+                                       MonthlyInterestRate
+
+      * negative amortization: the scheduled payment doesn't even
+      * cover this month's interest, so the balance grows instead of
+      * shrinking - flag it into NegAmTable rather than letting an
+      * unsigned PrincipalAmount silently truncate a negative result.
+                       if PaymentAmount(RecordCounter) < InterestDue
+                           and NegAmCount < 999
+                           add 1 to NegAmCount
+                           move RecordCounter to
+                               NegAmMonth(NegAmCount)
+                           move PaymentAmount(RecordCounter) to
+                               NegAmPayment(NegAmCount)
+                           compute NegAmShortfall(NegAmCount) =
+                                       InterestDue -
+                                           PaymentAmount(RecordCounter)
+                           move 0 to PrincipalAmount(RecordCounter)
+                           move InterestDue to
+                               InterestAmount(RecordCounter)
+                           compute ClosingBalance(RecordCounter) =
+                               OpeningBalance(RecordCounter) +
+                                   NegAmShortfall(NegAmCount)
+                       else
+                           compute PrincipalAmount(RecordCounter) =
+                               PaymentAmount(RecordCounter) -
+                                   InterestDue
+                           move InterestDue to
+                               InterestAmount(RecordCounter)
+                           compute ClosingBalance(RecordCounter) =
+                               OpeningBalance(RecordCounter) -
+                                   PrincipalAmount(RecordCounter)
+                       end-if
+                   end-if
+               end-if
 
-               compute ClosingBalance(RecordCounter) =
-                           OpeningBalance(RecordCounter) -
-                               PrincipalAmount(RecordCounter)
+               compute TotalPaymentDue(RecordCounter) =
+                           PrincipalAmount(RecordCounter) +
+                               InterestAmount(RecordCounter) +
+                               EscrowAmount + FeeAmount
       * if ClosingBalance is > OpeningBalance then do a reset
 
 
@@ -101,56 +422,51 @@
                move RecurringPaymentAmount to
                    PaymentAmount(RecordCounter)
 
-               ADD 1 to WORK-MONTH
-
-               if WORK-MONTH = 13 then
-                   move 1 to WORk-MONTH
-                   ADD 1 to WORK-YEAR
-               end-if
-
-               if ClosingBalance(RecordCounter - 1) >
-                       OpeningBalance(RecordCounter - 1) then
-
-                   string  " Closing Balance higher than opening "
-                               LoopCounter
-                               into msg
-                   perform 2000-Logs
-                   perform 8000-ClearTable
-                   move 1 to RecordCounter
-                   add 1 to LoopCounter
-                   subtract 50 from SeedPaymentAmount
-                   perform 1000-Begin
+               if Freq-Monthly
+                   ADD 1 to WORK-MONTH
 
+                   if WORK-MONTH = 13 then
+                       move 1 to WORk-MONTH
+                       ADD 1 to WORK-YEAR
+                   end-if
                end-if
 
            end-perform
 
-           if ClosingBalance(LoanTermMonths) > 100.00 then
+           if ClosingBalance(NumberOfPayments) > OpeningBalance(1)
+               or ClosingBalance(NumberOfPayments) > 100.00 then
 
-               string " Last closing is not below 100 "
-                  ClosingBalance(LoanTermMonths) " "
+               string " Not converged. Closing "
+                  ClosingBalance(NumberOfPayments) " "
                   LoopCounter
                   into msg
                perform 2000-Logs
 
-
                add 1 to LoopCounter
-               ADD 100 to SeedPaymentAmount
-               string " new Seed Payment "
-                       SeedPaymentAmount
+
+               if LoopCounter > MaxSeedRetries
+                   set RetryLimitExceeded to true
+               else
+
+               if ClosingBalance(NumberOfPayments) > OpeningBalance(1)
+                   subtract 50 from SeedPaymentAmount
+               else
+                   add 100 to SeedPaymentAmount
+               end-if
+
+               move SeedPaymentAmount to RecurringPaymentAmount
+
+               string " new Seed Payment " SeedPaymentAmount
                        into msg
                perform 2000-Logs
-               string OpeningBalance(LoanTermMonths) " "
-                   PaymentAmount(LoanTermMonths) " "
-                   PrincipalAmount (LoanTermMonths) " "
-                   InterestAmount (LoanTermMonths) " "
-                   ClosingBalance(LoanTermMonths)
-                           into msg
-               perform 2000-Logs
 
                perform 8000-ClearTable
-               move 1 to RecordCounter
-               perform 1000-Begin
+               move LoanAmount to OpeningBalance(1)
+               move SeedPaymentAmount to PaymentAmount(1)
+               end-if
+
+           else
+               set ScheduleConverged to true
            end-if
            .
 
@@ -158,12 +474,21 @@
 
       * if last ClosingBalance not near 0 then adjust seed and redo loop
        2000-Logs.
-           STRING function current-date
-                           "          "
-                           msg
-                            into LogMessage.
-           call "wrkmodule\LOGS" using LogMessage.
+           if LogSeverity = spaces
+               move "INFO " to LogSeverity
+           end-if.
+
+           move "W" to LogAction.
+           call "shared\wrkmodule\LOGGER" using
+                   SharedLogFilePath,
+                   LogProgramName,
+                   LogSeverity,
+                   msg,
+                   LogAction
+           end-call.
+
            move spaces to msg.
+           move spaces to LogSeverity.
 
 
        7000-DisplayLog.
@@ -176,11 +501,172 @@
                    InterestAmount(RecordCounter) " "
                    ClosingBalance(RecordCounter).
 
+           move spaces to ScheduleFileName.
+           string "AC365AMSCH/" delimited by size
+                  LoanAccount delimited by space
+                  "_schedule.txt" delimited by size
+                  into ScheduleFileName
+           end-string.
+
+           move spaces to GLFileName.
+           string "AC365AMSCH/" delimited by size
+                  LoanAccount delimited by space
+                  "_gljournal.txt" delimited by size
+                  into GLFileName
+           end-string.
+
+           move spaces to CSVFileName.
+           string "AC365AMSCH/" delimited by size
+                  LoanAccount delimited by space
+                  "_schedule.csv" delimited by size
+                  into CSVFileName
+           end-string.
+
+           open output ScheduleFile.
+
+           move spaces to ScheduleLine.
+           move AmortReportHeader to ScheduleLine.
+           write ScheduleLine.
+
+           open output GLFile.
+           move spaces to GLLine.
+           move GLJournalHeader to GLLine.
+           write GLLine.
+
+           open output CSVFile.
+           move spaces to CSVLine.
+           string "Account,Month,OpeningBalance,PaymentAmount,"
+                  "PrincipalAmount,InterestAmount,ClosingBalance"
+                  into CSVLine.
+           write CSVLine.
+
+           move 1 to RecordCounter.
+           perform NumberOfPayments times
+               move RecordCounter to RPT-Month
+               move OpeningBalance(RecordCounter) to RPT-OpeningBalance
+               move PaymentAmount(RecordCounter) to RPT-PaymentAmount
+               move PrincipalAmount(RecordCounter) to
+                   RPT-PrincipalAmount
+               move InterestAmount(RecordCounter) to RPT-InterestAmount
+               move ClosingBalance(RecordCounter) to RPT-ClosingBalance
+               move EscrowAmount to RPT-Escrow
+               move FeeAmount to RPT-Fee
+               move TotalPaymentDue(RecordCounter) to
+                   RPT-TotalPaymentDue
+
+               move spaces to ScheduleLine
+               move AmortReportLine to ScheduleLine
+               write ScheduleLine
+
+               move RecordCounter to GLJ-Period
+               move LoanDate to GLJ-Date
+               move LoanAccount to GLJ-Account
+               move "Interest Expense" to GLJ-GLAccountName
+               move "DR" to GLJ-DRCR
+               move InterestAmount(RecordCounter) to GLJ-Amount
+               move spaces to GLLine
+               move GLJournalLine to GLLine
+               write GLLine
+
+               move RecordCounter to GLJ-Period
+               move LoanDate to GLJ-Date
+               move LoanAccount to GLJ-Account
+               move "Cash/Loan Receivable" to GLJ-GLAccountName
+               move "CR" to GLJ-DRCR
+               move PrincipalAmount(RecordCounter) to GLJ-Amount
+               move spaces to GLLine
+               move GLJournalLine to GLLine
+               write GLLine
+
+               move OpeningBalance(RecordCounter) to CSV-OpeningBalance
+               move PaymentAmount(RecordCounter) to CSV-PaymentAmount
+               move PrincipalAmount(RecordCounter) to
+                   CSV-PrincipalAmount
+               move InterestAmount(RecordCounter) to
+                   CSV-InterestAmount
+               move ClosingBalance(RecordCounter) to
+                   CSV-ClosingBalance
+               move spaces to CSVLine
+               string LoanAccount delimited by space ","
+                      RecordCounter ","
+                      CSV-OpeningBalance delimited by size ","
+                      CSV-PaymentAmount delimited by size ","
+                      CSV-PrincipalAmount delimited by size ","
+                      CSV-InterestAmount delimited by size ","
+                      CSV-ClosingBalance delimited by size
+                      into CSVLine
+               end-string
+               write CSVLine
+
+               add 1 to RecordCounter
+           end-perform.
+
+           close ScheduleFile.
+           close GLFile.
+           close CSVFile.
+
+           perform 6000-Summary.
+
+       6000-Summary.
+           move zero to TotalInterestPaid.
+           move zero to TotalPrincipalPaid.
+
+           move 1 to RecordCounter.
+           perform NumberOfPayments times
+               add InterestAmount(RecordCounter) to TotalInterestPaid
+               add PrincipalAmount(RecordCounter) to TotalPrincipalPaid
+               add 1 to RecordCounter
+           end-perform.
+
+           move TotalInterestPaid to Disp-TotalInterestPaid.
+           move TotalPrincipalPaid to Disp-TotalPrincipalPaid.
+
+           Display "Account " LoanAccount
+                   " Total Interest Paid " Disp-TotalInterestPaid
+                   " Total Principal Paid " Disp-TotalPrincipalPaid
+                   " Seed Resets " LoopCounter.
+
+           move spaces to msg.
+           string "SUMMARY " LoanAccount " Interest " TotalInterestPaid
+                  " Principal " TotalPrincipalPaid
+                  " Resets " LoopCounter
+                  into msg.
+           perform 2000-Logs.
+
        8000-ClearTable.
            move 1 to RecordCounter.
-           perform LoanTermMonths times
+           perform NumberOfPayments times
                move zeros to PaymentStructure(RecordCounter)
                ADD 1 to RecordCounter
            end-perform
            move "Table Cleared " to msg.
            perform 2000-Logs.
+
+       9000-NegAmReport.
+           open extend NegAmFile.
+
+           move spaces to NegAmLine.
+           string "Account " LoanAccount
+                  " Result " ConvergenceResult
+                  " Negative-Amortization Months " NegAmCount
+                  into NegAmLine.
+           write NegAmLine.
+
+           if NegAmCount > 0
+               move 1 to NegAmIndex
+               perform NegAmCount times
+                   move NegAmPayment(NegAmIndex) to Disp-NegAmPayment
+                   move NegAmShortfall(NegAmIndex) to
+                       Disp-NegAmShortfall
+                   move spaces to NegAmLine
+                   string "  Month " NegAmMonth(NegAmIndex)
+                          " Payment " Disp-NegAmPayment
+                          " Short of Interest by "
+                          Disp-NegAmShortfall
+                          into NegAmLine
+                   write NegAmLine
+                   add 1 to NegAmIndex
+               end-perform
+           end-if.
+
+           close NegAmFile.
