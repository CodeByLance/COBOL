@@ -6,14 +6,38 @@
            05 MonthlyInterestRate  PIC 9V9(5).
            05 LoanTermMonths       PIC 999.
            05 LoanDate             PIC X(10).
+           05 DayCountMethod       PIC X value "3".
+               88 Method-30365     value "3".
+               88 Method-30360     value "0".
+               88 Method-AC365     value "A".
+               88 Method-ACAC      value "C".
+           05 InterestOnlyMonths   PIC 999 value 0.
+           05 BalloonFlag          PIC X value "N".
+               88 BalloonLoan      value "Y".
+           05 PaymentFrequency     PIC X value "M".
+               88 Freq-Monthly     value "M".
+               88 Freq-BiWeekly    value "B".
+               88 Freq-Weekly      value "W".
+               88 Freq-Quarterly   value "Q".
+           05 PeriodsPerYear       PIC 99 value 12.
+           05 NumberOfPayments     PIC 9(4).
+           05 EscrowAmount         PIC 9(4)V99 value zero.
+           05 FeeAmount            PIC 9(4)V99 value zero.
 
-       01 PaymentStructure Occurs 1 to 999 times
-            depending on LoanTermMonths.
+       01 OriginalAnnualInterestRate PIC 99V99.
+
+       01 PaymentStructure Occurs 1 to 9999 times
+            depending on NumberOfPayments.
            05 OpeningBalance       PIC 9(6)V9(5).
-           05 PaymentAmount        PIC 9(5)V99.
-           05 PrincipalAmount      PIC  9(5)V99.
+           05 PaymentAmount        PIC 9(6)V99.
+           05 PrincipalAmount      PIC  9(6)V99.
            05 InterestAmount       PIC  9(5)V99.
-           05 ClosingBalance       PIC  9(5)V99.
+           05 ClosingBalance       PIC  9(6)V99.
+           05 TotalPaymentDue      PIC  9(6)V99.
+           05 PaymentType          PIC X value "R".
+               88 Payment-Regular      value "R".
+               88 Payment-InterestOnly value "I".
+               88 Payment-Balloon      value "B".
 
         01 WORK-DATE.
            05 WORK-MONTH           PIC 9(2).
