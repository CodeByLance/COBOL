@@ -17,38 +17,424 @@
       
        input-output section.
        file-control.
-       select TRANSACTIONFILE
-           ASSIGN TO "files\process\test.csv"
+       select optional TRANSACTIONFILE
+           ASSIGN TO DYNAMIC path-to-process
                organization is line sequential.
 
-       select METAFILE
-           ASSIGN to "files\process\testmeta.csv"
+       select optional METAFILE
+           ASSIGN to DYNAMIC path-to-process-for-meta
                organization is line sequential.
 
-       select LOGS
-           ASSIGN to "files\logs\log.file" 
+       select optional MANIFEST
+           ASSIGN to DYNAMIC path-to-manifest
                organization is line sequential.
-       
+
+       select optional SOURCESFILE
+           ASSIGN to "files\pending\sources.txt"
+               organization is line sequential.
+
+       select optional BATCHWINDOWFILE
+           ASSIGN TO DYNAMIC path-to-batchwindow
+               organization is line sequential.
+
+       select CATEGORYREPORT
+           ASSIGN TO DYNAMIC path-to-category-report
+               organization is line sequential.
+
+       select optional CHECKPOINTFILE
+           ASSIGN TO DYNAMIC path-to-checkpoint
+               organization is line sequential.
+
+       select ACCOUNTREPORT
+           ASSIGN TO DYNAMIC path-to-account-report
+               organization is line sequential.
+
+       select REGISTERREPORT
+           ASSIGN TO DYNAMIC path-to-register-report
+               organization is line sequential.
+
+       select LOCKFILE
+           ASSIGN to "files\lock\fileprocessing.lck"
+               organization is line sequential.
+
+       select BATCHREPORT
+           ASSIGN TO DYNAMIC path-to-batch-report
+               organization is line sequential.
+
+       select HISTORYFILE
+           ASSIGN TO "files\reports\history.txt"
+               organization is line sequential.
+
        DATA DIVISION.
        copy "copybooks/datasetup.cpy".
 
        PROCEDURE DIVISION.
        100-MAIN.
            display "starting".
+
+           perform 090-AcquireLock.
+
+           perform 110-LoadSources.
+
+           move 1 to SourceSub
+           perform until SourceSub > SourceCount
+               move SourceLabel(SourceSub) to CurrentSourceLabel
+               move SourceDirPath(SourceSub) to CurrentSourceDir
+               perform 120-ProcessSource
+               add 1 to SourceSub
+           end-perform.
+
+           perform 095-ReleaseLock.
+
+           move "C" to LogAction
+           call "..\shared\wrkmodule\LOGGER" using
+                   SharedLogFilePath,
+                   "FILEPROCESSING",
+                   spaces,
+                   spaces,
+                   LogAction
+           end-call.
+
+           move OverallLogFlag to return-code.
+           stop run.
+
+       090-AcquireLock.
+           call "CBL_CHECK_FILE_EXIST"
+               USING LockFilePath,
+                       ARGUMENT-2
+           end-call
+
+           if return-code = zero
+               move spaces to LOGMESSAGE
+               string "Startup refused - lock file present: " delimited
+                          by size
+                      LockFilePath delimited by space
+                      into LOGMESSAGE
+               end-string
+               move "ERROR" to LOGSEVERITY
+               perform 400-Log
+               display "stopping 090- another run holds the lock"
+               move 1 to OverallLogFlag
+               move OverallLogFlag to return-code
+               stop run
+           end-if.
+
+           open output LOCKFILE
+           move spaces to lock-line
+           move function CURRENT-DATE to CURRENT-DATE-AND-TIME
+           string "LOCKED " delimited by size
+                  CURRENT-DATE-AND-TIME delimited by size
+                  into lock-line
+           end-string
+           write lock-line
+           close LOCKFILE
+           .
+
+       095-ReleaseLock.
+           call "C$DELETE" using LockFilePath, 0
+           .
+
+      * SHARED ABEND EXIT - ANY MID-RUN "STOP RUN" AFTER THE LOCK IS
+      * ACQUIRED MUST COME THROUGH HERE SO A TRANSIENT COPY FAILURE
+      * DOESN'T LEAVE THE LOCK FILE ORPHANED FOR EVERY FUTURE RUN.
+       098-AbortRun.
+           perform 095-ReleaseLock.
+           move 1 to OverallLogFlag.
+           move OverallLogFlag to return-code.
+           stop run.
+
+       110-LoadSources.
+           move zero to SourceCount.
+
+           open input SOURCESFILE
+           read SOURCESFILE
+               at end set eofsources to true
+           end-read
+
+           if eofsources
+      * NO SOURCES CONFIG DROPPED - FALL BACK TO THE SINGLE LEGACY SOURCE
+               close SOURCESFILE
+               add 1 to SourceCount
+               move "main" to SourceLabel(SourceCount)
+               move "files/pending" to SourceDirPath(SourceCount)
+           else
+               perform until eofsources or SourceCount >= 20
+                   if source-line not = spaces
+                       add 1 to SourceCount
+                       unstring source-line delimited by ","
+                           into SourceLabel(SourceCount)
+                                SourceDirPath(SourceCount)
+                       end-unstring
+                   end-if
+                   read SOURCESFILE
+                       at end set eofsources to true
+                   end-read
+               end-perform
+               close SOURCESFILE
+           end-if
+           .
+
+       120-ProcessSource.
+           move spaces to path-to-manifest.
+           string CurrentSourceDir delimited by space
+                  "/manifest.txt" delimited by size
+                  into path-to-manifest
+           end-string.
+
+           open input MANIFEST
+           read MANIFEST
+               at end set eofmanifest to true
+           end-read
+
+           if eofmanifest
+      * NO MANIFEST DROPPED FOR THIS SOURCE - FALL BACK TO THE SINGLE
+      * LEGACY BATCH NAME
+               close MANIFEST
+               move "test" to BatchBaseName
+               perform 150-ProcessBatch
+           else
+               perform until eofmanifest
+                   move manifest-batch-name to BatchBaseName
+                   perform 150-ProcessBatch
+                   read MANIFEST
+                       at end set eofmanifest to true
+                   end-read
+               end-perform
+               close MANIFEST
+           end-if
+           .
+
+       150-ProcessBatch.
+           move zero to LOGFLAG.
+           move zero to recCount.
+           move zero to totalDR.
+           move zero to totalCR.
+           move zero to totalFX.
+           move zero to totalTR.
+           move zero to invalidTypeCount.
+           move zero to invalidAmountCount.
+           move zero to invalidDateCount.
+           move zero to RunningBalance.
+           move spaces to metaRecCount.
+           move zero to metaDSum.
+           move zero to metaCSum.
+           move zero to MetaBatchCount.
+           move zero to MetaBatchSub.
+           move zero to TxnBatchCount.
+           move zero to TxnBatchSub.
+           perform 50 times
+               add 1 to MetaBatchSub
+               move spaces to MetaBatchId(MetaBatchSub)
+               move spaces to MetaBatchRecCount(MetaBatchSub)
+               move zero to MetaBatchDRSum(MetaBatchSub)
+               move zero to MetaBatchCRSum(MetaBatchSub)
+               move zero to MetaBatchFXSum(MetaBatchSub)
+               move zero to MetaBatchTRSum(MetaBatchSub)
+               move spaces to TxnBatchId(MetaBatchSub)
+               move zero to TxnBatchRecCount(MetaBatchSub)
+               move zero to TxnBatchDR(MetaBatchSub)
+               move zero to TxnBatchCR(MetaBatchSub)
+               move zero to TxnBatchFX(MetaBatchSub)
+               move zero to TxnBatchTR(MetaBatchSub)
+           end-perform.
+           move zero to MetaBatchSub.
+           move zero to CategoryCount.
+           move zero to CatSub.
+           perform 100 times
+               add 1 to CatSub
+               move spaces to CategoryName(CatSub)
+               move zero to CategoryTotal(CatSub)
+           end-perform.
+
+           move zero to AccountCount.
+           move zero to AcctSub.
+           perform 200 times
+               add 1 to AcctSub
+               move spaces to AccountNameEntry(AcctSub)
+               move zero to AccountDRTotal(AcctSub)
+               move zero to AccountCRTotal(AcctSub)
+               move zero to AccountFXTotal(AcctSub)
+               move zero to AccountTRTotal(AcctSub)
+           end-perform.
+
+           move spaces to BatchKey.
+           string CurrentSourceLabel delimited by space
+                  "_" delimited by size
+                  BatchBaseName delimited by space
+                  into BatchKey
+           end-string.
+
+           move spaces to test-file-pending.
+           string CurrentSourceDir delimited by space
+                  "/" delimited by size
+                  BatchBaseName delimited by space
+                  ".csv" delimited by size
+                  into test-file-pending
+           end-string.
+
+           move spaces to test-METAFILE-pending.
+           string CurrentSourceDir delimited by space
+                  "/" delimited by size
+                  BatchBaseName delimited by space
+                  "meta.csv" delimited by size
+                  into test-METAFILE-pending
+           end-string.
+
+           move spaces to path-to-process.
+           string "files/process/" delimited by size
+                  BatchKey delimited by space
+                  ".csv" delimited by size
+                  into path-to-process
+           end-string.
+
+           move spaces to path-to-process-for-meta.
+           string "files/process/" delimited by size
+                  BatchKey delimited by space
+                  "meta.csv" delimited by size
+                  into path-to-process-for-meta
+           end-string.
+
+           move spaces to path-to-error.
+           string "files/error/" delimited by size
+                  BatchKey delimited by space
+                  ".csv" delimited by size
+                  into path-to-error
+           end-string.
+
+           move spaces to path-to-error-for-meta.
+           string "files/error/" delimited by size
+                  BatchKey delimited by space
+                  "meta.csv" delimited by size
+                  into path-to-error-for-meta
+           end-string.
+
+           move spaces to path-to-category-report.
+           string "files/reports/" delimited by size
+                  BatchKey delimited by space
+                  "_category.txt" delimited by size
+                  into path-to-category-report
+           end-string.
+
+           move spaces to path-to-checkpoint.
+           string "files/checkpoint/" delimited by size
+                  BatchKey delimited by space
+                  "_checkpoint.txt" delimited by size
+                  into path-to-checkpoint
+           end-string.
+
+           move spaces to path-to-account-report.
+           string "files/reports/" delimited by size
+                  BatchKey delimited by space
+                  "_account.txt" delimited by size
+                  into path-to-account-report
+           end-string.
+
+           move spaces to path-to-register-report.
+           string "files/reports/" delimited by size
+                  BatchKey delimited by space
+                  "_register.txt" delimited by size
+                  into path-to-register-report
+           end-string.
+
+           move spaces to path-to-batch-report.
+           string "files/reports/" delimited by size
+                  BatchKey delimited by space
+                  "_summary.txt" delimited by size
+                  into path-to-batch-report
+           end-string.
+
+           move spaces to path-to-batchwindow.
+           string CurrentSourceDir delimited by space
+                  "/" delimited by size
+                  BatchBaseName delimited by space
+                  "_window.txt" delimited by size
+                  into path-to-batchwindow
+           end-string.
+
+           move function CURRENT-DATE to CURRENT-DATE-AND-TIME.
+           move spaces to ArchiveDate.
+           string CDT-Year delimited by size
+                  CDT-Month delimited by size
+                  CDT-Day delimited by size
+                  into ArchiveDate
+           end-string.
+
+           move spaces to path-to-archive-dir.
+           string "files/archive/" delimited by size
+                  ArchiveDate delimited by space
+                  into path-to-archive-dir
+           end-string.
+
+           call "CBL_CREATE_DIR" using path-to-archive-dir.
+
+           move spaces to path-to-archive.
+           string path-to-archive-dir delimited by space
+                  "/" delimited by size
+                  BatchKey delimited by space
+                  ".csv" delimited by size
+                  into path-to-archive
+           end-string.
+
+           move spaces to path-to-archive-for-meta.
+           string path-to-archive-dir delimited by space
+                  "/" delimited by size
+                  BatchKey delimited by space
+                  "meta.csv" delimited by size
+                  into path-to-archive-for-meta
+           end-string.
+
+           PERFORM 160-LoadBatchWindow.
+
            PERFORM 200-AnythingToProcess.
            display "200-done".
            PERFORM 250-GetMeta.
            display "250-done".
            PERFORM 300-ProcessTransactions.
            display "300-done".
+           PERFORM 320-CategoryReport.
+           display "320-done".
+           PERFORM 330-AccountReport.
+           display "330-done".
            PERFORM 350-Verify.
-           display "350-done".           
+           display "350-done".
            PERFORM 400-Log.
            display "400-done".
-           display "Log flag value: " LOGFLAG.         
+           display "Log flag value: " LOGFLAG.
+
+           PERFORM 360-BatchSummaryReport.
+           PERFORM 365-AppendHistory.
+
+           if LOGFLAG not = zero
+               move 1 to OverallLogFlag
+           end-if
+           .
+
+      * OPTIONAL PER-BATCH CONTROL FILE - ONE LINE "START,END[,MODE]"
+      * WHERE MODE IS R (REJECT OUT-OF-WINDOW ROWS FROM THE TOTALS) OR
+      * F (FLAG ONLY, DEFAULT). NO FILE DROPPED MEANS NO WINDOW CHECK,
+      * SO A BATCH THAT NEVER CONFIGURES ONE BEHAVES EXACTLY AS BEFORE.
+       160-LoadBatchWindow.
+           move spaces to BatchWindowStart.
+           move spaces to BatchWindowEnd.
+           move "F" to BatchWindowMode.
+
+           open input BATCHWINDOWFILE
+           read BATCHWINDOWFILE
+               at end set eofbatchwindow to true
+           end-read
+
+           if not eofbatchwindow
+               unstring batchwindow-line delimited by ","
+                   into BatchWindowStart, BatchWindowEnd,
+                        BatchWindowMode
+               end-unstring
+               if BatchWindowMode = space
+                   move "F" to BatchWindowMode
+               end-if
+           end-if.
+
+           close BATCHWINDOWFILE.
 
-           stop run.
-           
        200-AnythingToProcess.
       * MAIN FILE FIRST
            call "CBL_CHECK_FILE_EXIST"
@@ -57,31 +443,36 @@
            end-call 
           
            if return-code not = zero  then
-               
-               move function CURRENT-DATE to CURRENT-DATE-AND-TIME
-               
-                   string CURRENT-DATE-AND-TIME
+
+                   string BatchKey
+                           space
+                           test-file-pending
                            " not Found "
                                INTO LOGMESSAGE
                    end-string
-               
-               PERFORM 400-Log                
-               
+
+               move "ERROR" to LOGSEVERITY
+               PERFORM 400-Log
+
            else           
                call "C$COPY" using test-file-pending,path-to-process,0
                *>   see meta file check comment below
                call "C$COPY" using test-METAFILE-pending,
-                   path-to-process-for-meta,0                            
-       
-               if return-code = zero then                
+                   path-to-process-for-meta,0
+
+               if return-code = zero then
+                       call "C$COPY" using test-file-pending,
+                           path-to-archive,0
+                       call "C$COPY" using test-METAFILE-pending,
+                           path-to-archive-for-meta,0
                        call "C$DELETE" using test-file-pending,0
                        call "C$DELETE" using test-METAFILE-pending,0
                else
                    display "stopping 200-"
-                   stop run
-               end-if                                 
-           end-if    
-           .       
+                   perform 098-AbortRun
+               end-if
+           end-if
+           .
 
       * META FILE CHECKS.
       * SAME AS "MAIN FILE FIRST" BUT I'VE JUST ASSUMED IF 
@@ -91,122 +482,726 @@
            
        
        250-GetMeta.
-           
+
            open input METAFILE.
                read METAFILE
                    at end set eofmeta to true
                end-read
 
            PERFORM until eofmeta
-               
+
                    move metarecordcount to metaRecCount
                    move metaDRSum to metaDSum
                    move metaCRSum to metaCSum
+                   move metaFXSum to metaFSum
+                   move metaTRSum to metaTSum
+                   perform 255-AccumulateMetaBatch
 
                read METAFILE
-                   at end set eofmeta to true 
-               end-read 
+                   at end set eofmeta to true
+               end-read
            end-PERFORM
 
            close METAFILE.
-           
+           .
+
+       255-AccumulateMetaBatch.
+           if MetaSubBatchId = spaces
+               move "DEFAULT" to CurrentSubBatchId
+           else
+               move MetaSubBatchId to CurrentSubBatchId
+           end-if.
+
+           move "N" to MetaBatchFoundFlag.
+           move 1 to MetaBatchSub.
+           perform until MetaBatchSub > MetaBatchCount
+               if MetaBatchId(MetaBatchSub) = CurrentSubBatchId
+                   set MetaBatchFound to true
+                   exit perform
+               end-if
+               add 1 to MetaBatchSub
+           end-perform.
 
-       300-ProcessTransactions.           
+           if not MetaBatchFound and MetaBatchCount < 50
+               add 1 to MetaBatchCount
+               move MetaBatchCount to MetaBatchSub
+               move CurrentSubBatchId to MetaBatchId(MetaBatchSub)
+           end-if.
+
+           if MetaBatchFound or MetaBatchSub <= MetaBatchCount
+               move metarecordcount to MetaBatchRecCount(MetaBatchSub)
+               move metaDRSum to MetaBatchDRSum(MetaBatchSub)
+               move metaCRSum to MetaBatchCRSum(MetaBatchSub)
+               move metaFSum to MetaBatchFXSum(MetaBatchSub)
+               move metaTSum to MetaBatchTRSum(MetaBatchSub)
+           end-if
+           .
+
+       300-ProcessTransactions.
+
+           perform 302-LoadCheckpoint.
 
            open input TRANSACTIONFILE.
+
+           if HasCheckpoint
+               open extend REGISTERREPORT
+               move recCount to SkipCounter
+               move zero to recCount
+               perform SkipCounter times
+                   read TRANSACTIONFILE
+                       at end set eof to true
+                   end-read
+                   if not eof
+                       compute recCount = recCount + 1
+                       perform 304-CatchUpAggregates
+                   end-if
+               end-perform
+           else
+               open output REGISTERREPORT
+           end-if.
+
            read TRANSACTIONFILE
-               at end set eof to true 
-           end-read 
+               at end set eof to true
+           end-read
 
            PERFORM until eof
                compute recCount = recCount + 1
-               
-               if transactionType =  "DR" then
-                   compute totalDR = totalDR + function numval(amount)
-               else 
-                   compute totalCR = totalCR + function numval(amount)
-               end-if 
-           
-                               
+
+               compute AmountCheckResult = function test-numval(amount)
+
+               if AmountCheckResult not = 0
+                   compute invalidAmountCount = invalidAmountCount + 1
+                   string BatchKey
+                          space
+                          InvalidAmountFormat
+                          "Record "
+                          recCount
+                          space
+                          xdate
+                          space
+                          amount
+                          INTO LOGMESSAGE
+                   end-string
+                   move "WARN " to LOGSEVERITY
+                   perform 400-Log
+                   move zero to RegisterAmountValue
+                   perform 310-WriteRegisterLine
+               else
+                   compute RegisterAmountValue = function numval(amount)
+
+                   perform 303-CheckDateWindow
+
+                   if DateOutOfWindow and BatchWindowReject
+      * rejected - out of the configured batch window, so it's
+      * excluded from every total/balance/category/account bucket
+                       continue
+                   else
+                       evaluate transactionType
+                           when "DR"
+                               compute totalDR = totalDR +
+                                   RegisterAmountValue
+                               compute RunningBalance = RunningBalance +
+                                   RegisterAmountValue
+                               perform 308-AccumulateAccount
+                           when "CR"
+                               compute totalCR = totalCR +
+                                   RegisterAmountValue
+                               compute RunningBalance = RunningBalance -
+                                   RegisterAmountValue
+                               perform 308-AccumulateAccount
+                           when "FX"
+                               compute totalFX = totalFX +
+                                   RegisterAmountValue
+                               compute RunningBalance = RunningBalance -
+                                   RegisterAmountValue
+                               perform 308-AccumulateAccount
+                           when "TR"
+      * INTERNAL TRANSFER - TREATED LIKE AN OUTGOING CREDIT AGAINST
+      * THIS ACCOUNT'S BALANCE, SAME DIRECTION AS "CR"/"FX" ABOVE
+                               compute totalTR = totalTR +
+                                   RegisterAmountValue
+                               compute RunningBalance = RunningBalance -
+                                   RegisterAmountValue
+                               perform 308-AccumulateAccount
+                           when other
+                               compute invalidTypeCount =
+                                   invalidTypeCount + 1
+                               string BatchKey
+                                      space
+                                      InvalidTransType
+                                      xdate
+                                      space
+                                      description
+                                      space
+                                      amount
+                                      space
+                                      transactionType
+                                      INTO LOGMESSAGE
+                               end-string
+                               move "WARN " to LOGSEVERITY
+                               perform 400-Log
+                       end-evaluate
+
+                       perform 305-AccumulateCategory
+                   end-if
+
+                   perform 310-WriteRegisterLine
+               end-if
+
+               perform 309-AccumulateSubBatch
+
+               if function mod(recCount CheckpointInterval) = 0
+                   perform 306-WriteCheckpoint
+               end-if
+
                read TRANSACTIONFILE
-                   at end set eof to true 
-               end-read 
-             
-           end-PERFORM 
-           
+                   at end set eof to true
+               end-read
+
+           end-PERFORM
+
            close TRANSACTIONFILE.
-           
-           
+           close REGISTERREPORT.
+
+           perform 307-ClearCheckpoint.
+           .
+
+       310-WriteRegisterLine.
+           move spaces to RegisterReportLine.
+           move xdate to RegRpt-Date.
+           move description to RegRpt-Description.
+           move transactionType to RegRpt-Type.
+           move RegisterAmountValue to RegRpt-Amount.
+           move accountName to RegRpt-Account.
+           move RunningBalance to RegRpt-Balance.
+           move RegisterReportRecord to RegisterReportLine.
+           write RegisterReportLine
+           .
+
+       302-LoadCheckpoint.
+           move "N" to CheckpointExistsFlag.
+
+           open input CHECKPOINTFILE
+           read CHECKPOINTFILE
+               at end
+                   move zero to recCount
+                   move zero to totalDR
+                   move zero to totalCR
+                   move zero to totalFX
+                   move zero to totalTR
+               not at end
+                   move CkPt-RecordNum-In to recCount
+                   move CkPt-TotalDR-In to totalDR
+                   move CkPt-TotalCR-In to totalCR
+                   move CkPt-Balance-In to RunningBalance
+                   move CkPt-TotalFX-In to totalFX
+                   move CkPt-TotalTR-In to totalTR
+                   set HasCheckpoint to true
+           end-read
+           close CHECKPOINTFILE
+           .
+
+       303-CheckDateWindow.
+           set DateInWindow to true.
+
+           if BatchWindowStart not = spaces
+               if xdate < BatchWindowStart or xdate > BatchWindowEnd
+                   set DateOutOfWindow to true
+                   compute invalidDateCount = invalidDateCount + 1
+                   string BatchKey
+                          space
+                          InvalidXDate
+                          "Record "
+                          recCount
+                          space
+                          xdate
+                          " not in "
+                          BatchWindowStart
+                          " - "
+                          BatchWindowEnd
+                          INTO LOGMESSAGE
+                   end-string
+                   move "WARN " to LOGSEVERITY
+                   perform 400-Log
+               end-if
+           end-if
+           .
+
+       306-WriteCheckpoint.
+           open output CHECKPOINTFILE
+           move recCount to CkPt-RecordNum-In
+           move totalDR to CkPt-TotalDR-In
+           move totalCR to CkPt-TotalCR-In
+           move RunningBalance to CkPt-Balance-In
+           move totalFX to CkPt-TotalFX-In
+           move totalTR to CkPt-TotalTR-In
+           write CheckpointRecordIn
+           close CHECKPOINTFILE
+           .
+
+       307-ClearCheckpoint.
+           call "C$DELETE" using path-to-checkpoint, 0
+           .
+
+      * ON A RESTART THE SKIP LOOP IN 300-PROCESSTRANSACTIONS DOES NOT
+      * RE-RUN THE TOTALS/RUNNINGBALANCE LOGIC (ALREADY RESTORED FROM
+      * THE CHECKPOINT), BUT THE CATEGORY/ACCOUNT/SUB-BATCH TABLES ARE
+      * NOT CHECKPOINTED, SO EACH SKIPPED RECORD IS RE-FED THROUGH THIS
+      * PARAGRAPH TO REBUILD THOSE TABLES WITHOUT RE-LOGGING OR
+      * RE-WRITING THE REGISTER REPORT FOR RECORDS ALREADY REPORTED ON
+      * THE PRIOR RUN.
+       304-CatchUpAggregates.
+           compute AmountCheckResult = function test-numval(amount)
+
+           if AmountCheckResult = 0
+               compute RegisterAmountValue = function numval(amount)
+
+               if BatchWindowStart not = spaces
+                   if xdate < BatchWindowStart or xdate > BatchWindowEnd
+                       set DateOutOfWindow to true
+                   else
+                       set DateInWindow to true
+                   end-if
+               else
+                   set DateInWindow to true
+               end-if
+
+               if not (DateOutOfWindow and BatchWindowReject)
+                   evaluate transactionType
+                       when "DR"
+                           perform 308-AccumulateAccount
+                       when "CR"
+                           perform 308-AccumulateAccount
+                       when "FX"
+                           perform 308-AccumulateAccount
+                       when "TR"
+                           perform 308-AccumulateAccount
+                       when other
+                           continue
+                   end-evaluate
+
+                   perform 305-AccumulateCategory
+               end-if
+           end-if
+
+           perform 309-AccumulateSubBatch
+           .
+
+       305-AccumulateCategory.
+           move "N" to CatFoundFlag.
+           move 1 to CatSub.
+           perform until CatSub > CategoryCount
+               if CategoryName(CatSub) = catagory
+                   compute CategoryTotal(CatSub) =
+                       CategoryTotal(CatSub) + function numval(amount)
+                   set CatFound to true
+                   exit perform
+               end-if
+               add 1 to CatSub
+           end-perform.
+
+           if not CatFound and CategoryCount < 100
+               add 1 to CategoryCount
+               move catagory to CategoryName(CategoryCount)
+               move function numval(amount) to
+                   CategoryTotal(CategoryCount)
+           end-if
+           .
+
+       308-AccumulateAccount.
+           move "N" to AcctFoundFlag.
+           move 1 to AcctSub.
+           perform until AcctSub > AccountCount
+               if AccountNameEntry(AcctSub) = accountName
+                   set AcctFound to true
+                   exit perform
+               end-if
+               add 1 to AcctSub
+           end-perform.
+
+           if not AcctFound and AccountCount < 200
+               add 1 to AccountCount
+               move AccountCount to AcctSub
+               move accountName to AccountNameEntry(AcctSub)
+           end-if.
+
+           if AcctFound or AcctSub <= AccountCount
+               evaluate transactionType
+                   when "DR"
+                       compute AccountDRTotal(AcctSub) =
+                           AccountDRTotal(AcctSub) +
+                               function numval(amount)
+                   when "CR"
+                       compute AccountCRTotal(AcctSub) =
+                           AccountCRTotal(AcctSub) +
+                               function numval(amount)
+                   when "FX"
+                       compute AccountFXTotal(AcctSub) =
+                           AccountFXTotal(AcctSub) +
+                               function numval(amount)
+                   when "TR"
+                       compute AccountTRTotal(AcctSub) =
+                           AccountTRTotal(AcctSub) +
+                               function numval(amount)
+               end-evaluate
+           end-if
+           .
+
+       309-AccumulateSubBatch.
+           if SubBatchId = spaces
+               move "DEFAULT" to CurrentSubBatchId
+           else
+               move SubBatchId to CurrentSubBatchId
+           end-if.
+
+           move "N" to TxnBatchFoundFlag.
+           move 1 to TxnBatchSub.
+           perform until TxnBatchSub > TxnBatchCount
+               if TxnBatchId(TxnBatchSub) = CurrentSubBatchId
+                   set TxnBatchFound to true
+                   exit perform
+               end-if
+               add 1 to TxnBatchSub
+           end-perform.
+
+           if not TxnBatchFound and TxnBatchCount < 50
+               add 1 to TxnBatchCount
+               move TxnBatchCount to TxnBatchSub
+               move CurrentSubBatchId to TxnBatchId(TxnBatchSub)
+           end-if.
+
+           if TxnBatchFound or TxnBatchSub <= TxnBatchCount
+               compute TxnBatchRecCount(TxnBatchSub) =
+                   TxnBatchRecCount(TxnBatchSub) + 1
+               if AmountCheckResult = 0
+                   and not (DateOutOfWindow and BatchWindowReject)
+                   evaluate transactionType
+                       when "DR"
+                           compute TxnBatchDR(TxnBatchSub) =
+                               TxnBatchDR(TxnBatchSub) +
+                                   RegisterAmountValue
+                       when "CR"
+                           compute TxnBatchCR(TxnBatchSub) =
+                               TxnBatchCR(TxnBatchSub) +
+                                   RegisterAmountValue
+                       when "FX"
+                           compute TxnBatchFX(TxnBatchSub) =
+                               TxnBatchFX(TxnBatchSub) +
+                                   RegisterAmountValue
+                       when "TR"
+                           compute TxnBatchTR(TxnBatchSub) =
+                               TxnBatchTR(TxnBatchSub) +
+                                   RegisterAmountValue
+                   end-evaluate
+               end-if
+           end-if
+           .
+
+       330-AccountReport.
+           open output ACCOUNTREPORT
+           move 1 to AcctSub
+           perform until AcctSub > AccountCount
+               move spaces to AccountReportLine
+               move AccountNameEntry(AcctSub) to AcctRpt-Name
+               move AccountDRTotal(AcctSub) to AcctRpt-DR
+               move AccountCRTotal(AcctSub) to AcctRpt-CR
+               move AccountFXTotal(AcctSub) to AcctRpt-FX
+               move AccountTRTotal(AcctSub) to AcctRpt-TR
+               move AccountReportRecord to AccountReportLine
+               write AccountReportLine
+               add 1 to AcctSub
+           end-perform
+           close ACCOUNTREPORT
+           .
+
+       320-CategoryReport.
+           open output CATEGORYREPORT
+           move 1 to CatSub
+           perform until CatSub > CategoryCount
+               move spaces to CategoryReportLine
+               move CategoryName(CatSub) to CatRpt-Name
+               move CategoryTotal(CatSub) to CatRpt-Total
+               move CategoryReportRecord to CategoryReportLine
+               write CategoryReportLine
+               add 1 to CatSub
+           end-perform
+           close CATEGORYREPORT
+           .
+
        350-Verify.
-           
+
            move zero to LOGFLAG.
            move spaces to LOGMESSAGE.
-           move function CURRENT-DATE to CURRENT-DATE-AND-TIME.           
 
-           if reccount not = metaRecCount then 
-                STRING
-                   CURRENT-DATE-AND-TIME
-                   
-                   InvalidRecordCount
-                   reccount
+           move 1 to MetaBatchSub.
+           perform until MetaBatchSub > MetaBatchCount
+               perform 354-VerifySubBatch
+               add 1 to MetaBatchSub
+           end-perform.
+
+           perform 356-CheckOrphanSubBatches.
+
+           if LOGFLAG = 0 then
+               STRING
+                   BatchKey
                    space
-                   metaRecCount
+                   ValidFile
                    INTO LOGMESSAGE
-               end-string 
-           set LOGFLAG to 1        
-           PERFORM 400-log
+               end-string
+               move "INFO " to LOGSEVERITY
+               PERFORM 400-Log
+           else
+               PERFORM 375-RouteFailedBatch
            end-if
-            
+           .
+
+      * RECONCILE ONE METAFILE SUB-BATCH RECORD (MetaBatchSub) AGAINST
+      * THE MATCHING SUBSET OF TRANSACTIONS ACCUMULATED IN TXN-BATCHES
+      * BY 309-ACCUMULATESUBBATCH. A METAFILE WITH JUST ONE (DEFAULT)
+      * SUB-BATCH REDUCES TO THE ORIGINAL WHOLE-BATCH CHECK.
+       354-VerifySubBatch.
+           move MetaBatchId(MetaBatchSub) to CurrentSubBatchId.
 
-           if totalDR not = metaDSum then 
-                STRING 
-                   CURRENT-DATE-AND-TIME
-                   
+           move "N" to TxnBatchFoundFlag.
+           move 1 to TxnBatchSub.
+           perform until TxnBatchSub > TxnBatchCount
+               if TxnBatchId(TxnBatchSub) = CurrentSubBatchId
+                   set TxnBatchFound to true
+                   exit perform
+               end-if
+               add 1 to TxnBatchSub
+           end-perform.
+
+           if TxnBatchFound
+               move TxnBatchRecCount(TxnBatchSub) to
+                   SubBatchActualRecCount
+               move TxnBatchDR(TxnBatchSub) to SubBatchActualDR
+               move TxnBatchCR(TxnBatchSub) to SubBatchActualCR
+               move TxnBatchFX(TxnBatchSub) to SubBatchActualFX
+               move TxnBatchTR(TxnBatchSub) to SubBatchActualTR
+           else
+               move zero to SubBatchActualRecCount
+               move zero to SubBatchActualDR
+               move zero to SubBatchActualCR
+               move zero to SubBatchActualFX
+               move zero to SubBatchActualTR
+           end-if.
+
+           if SubBatchActualRecCount not =
+                   MetaBatchRecCount(MetaBatchSub) then
+               STRING
+                   BatchKey
+                   space
+                   CurrentSubBatchId
+                   space
+                   InvalidRecordCount
+                   SubBatchActualRecCount
+                   space
+                   MetaBatchRecCount(MetaBatchSub)
+                   INTO LOGMESSAGE
+               end-string
+               set LOGFLAG to 1
+               move "ERROR" to LOGSEVERITY
+               PERFORM 400-log
+           end-if.
+
+           if SubBatchActualDR not = MetaBatchDRSum(MetaBatchSub) then
+               STRING
+                   BatchKey
+                   space
+                   CurrentSubBatchId
+                   space
                    InvalidDrAmount
-                   totalDR 
+                   SubBatchActualDR
                    space
-                   metaDSum
+                   MetaBatchDRSum(MetaBatchSub)
                    INTO LOGMESSAGE
-                end-string 
-           set LOGFLAG to 1
-           PERFORM 400-log
-           end-if           
-           
+               end-string
+               set LOGFLAG to 1
+               move "ERROR" to LOGSEVERITY
+               PERFORM 400-log
+           end-if.
 
-           if totalCR not = metaCSum then 
-               STRING 
-                   CURRENT-DATE-AND-TIME
-                   
+           if SubBatchActualCR not = MetaBatchCRSum(MetaBatchSub) then
+               STRING
+                   BatchKey
+                   space
+                   CurrentSubBatchId
+                   space
                    InvalidCrAmount
-                   totalCR
-                   space 
-                   metaCSum       
+                   SubBatchActualCR
+                   space
+                   MetaBatchCRSum(MetaBatchSub)
                    INTO LOGMESSAGE
-               END-STRING
-           set LOGFLAG to 1           
-           PERFORM 400-log
-           end-if
-           
-      * TODO Evaluate LOGFLAG 0 good log, 1 move files to error folder
-           if LOGFLAG = 0 then
-               STRING 
-                   CURRENT-DATE-AND-TIME
-                   
-                   ValidFile
+               end-string
+               set LOGFLAG to 1
+               move "ERROR" to LOGSEVERITY
+               PERFORM 400-log
+           end-if.
+
+           if SubBatchActualFX not = MetaBatchFXSum(MetaBatchSub) then
+               STRING
+                   BatchKey
+                   space
+                   CurrentSubBatchId
+                   space
+                   InvalidFxAmount
+                   SubBatchActualFX
+                   space
+                   MetaBatchFXSum(MetaBatchSub)
                    INTO LOGMESSAGE
-               end-string 
-               PERFORM 400-Log
+               end-string
+               set LOGFLAG to 1
+               move "ERROR" to LOGSEVERITY
+               PERFORM 400-log
+           end-if.
+
+           if SubBatchActualTR not = MetaBatchTRSum(MetaBatchSub) then
+               STRING
+                   BatchKey
+                   space
+                   CurrentSubBatchId
+                   space
+                   InvalidTrAmount
+                   SubBatchActualTR
+                   space
+                   MetaBatchTRSum(MetaBatchSub)
+                   INTO LOGMESSAGE
+               end-string
+               set LOGFLAG to 1
+               move "ERROR" to LOGSEVERITY
+               PERFORM 400-log
            end-if
-           .          
+           .
+
+      * FLAG ANY SUB-BATCH OF TRANSACTIONS THAT SHOWED UP WITH NO
+      * MATCHING METAFILE CONTROL RECORD AT ALL.
+       356-CheckOrphanSubBatches.
+           move 1 to TxnBatchSub.
+           perform until TxnBatchSub > TxnBatchCount
+               move "N" to MetaBatchFoundFlag
+               move 1 to MetaBatchSub
+               perform until MetaBatchSub > MetaBatchCount
+                   if MetaBatchId(MetaBatchSub) =
+                           TxnBatchId(TxnBatchSub)
+                       set MetaBatchFound to true
+                       exit perform
+                   end-if
+                   add 1 to MetaBatchSub
+               end-perform
+
+               if not MetaBatchFound
+                   STRING
+                       BatchKey
+                       space
+                       TxnBatchId(TxnBatchSub)
+                       space
+                       InvalidSubBatch
+                       TxnBatchRecCount(TxnBatchSub)
+                       INTO LOGMESSAGE
+                   end-string
+                   set LOGFLAG to 1
+                   move "ERROR" to LOGSEVERITY
+                   PERFORM 400-log
+               end-if
+
+               add 1 to TxnBatchSub
+           end-perform
+           .
+
+       375-RouteFailedBatch.
+           call "C$COPY" using path-to-process, path-to-error, 0
+           call "C$COPY" using path-to-process-for-meta,
+               path-to-error-for-meta, 0
+
+           if return-code = zero then
+               call "C$DELETE" using path-to-process, 0
+               call "C$DELETE" using path-to-process-for-meta, 0
+           else
+               display "stopping 375-"
+               perform 098-AbortRun
+           end-if
+           .
+
+      * ONE HEADER/TRAILER LINE PER BATCH RUN - SOURCE FILE NAME, RUN
+      * TIMESTAMP, RECORD COUNT, DR/CR TOTALS, NET AND EXCEPTION COUNT.
+      * WRITTEN TO ITS OWN FILE PER BATCH SO A DOWNSTREAM VIEWER DOES
+      * NOT HAVE TO SCRAPE THE DETAIL REGISTER TO FIND THE TOTALS.
+       360-BatchSummaryReport.
+           compute TotalExceptionCount = invalidTypeCount +
+               invalidAmountCount + invalidDateCount.
+           compute NetAmount = totalDR - totalCR - totalFX - totalTR.
+
+           move spaces to BatchSummaryRecord.
+           move BatchKey to BSR-BatchKey.
+           move spaces to BSR-RunDate.
+           string CDT-Year delimited by size
+                  "-" delimited by size
+                  CDT-Month delimited by size
+                  "-" delimited by size
+                  CDT-Day delimited by size
+                  into BSR-RunDate
+           end-string.
+           move spaces to BSR-RunTime.
+           string CDT-Hour delimited by size
+                  ":" delimited by size
+                  CDT-Minutes delimited by size
+                  ":" delimited by size
+                  CDT-Seconds delimited by size
+                  into BSR-RunTime
+           end-string.
+           move recCount to BSR-RecCount.
+           move totalDR to BSR-TotalDR.
+           move totalCR to BSR-TotalCR.
+           move NetAmount to BSR-NetAmount.
+           move TotalExceptionCount to BSR-ExceptionCount.
+
+           open output BATCHREPORT
+           move spaces to BatchReportLine.
+           string "Batch Summary Report" delimited by size
+                  into BatchReportLine
+           end-string.
+           write BatchReportLine.
+           move BatchSummaryRecord to BatchReportLine.
+           write BatchReportLine.
+           close BATCHREPORT
+           .
+
+      * RUNNING CROSS-BATCH TREND FILE - ONE LINE APPENDED PER RUN SO
+      * VOLUME AND DR/CR TOTALS CAN BE WATCHED OVER TIME WITHOUT
+      * HAVING TO RE-OPEN EVERY PER-BATCH SUMMARY REPORT.
+       365-AppendHistory.
+           move spaces to HistoryRecord.
+           move BSR-RunDate to HIST-RunDate.
+           move BSR-RunTime to HIST-RunTime.
+           move BatchKey to HIST-BatchKey.
+           move recCount to HIST-RecCount.
+           move totalDR to HIST-TotalDR.
+           move totalCR to HIST-TotalCR.
+
+           open extend HISTORYFILE
+           move HistoryRecord to HistoryLine.
+           write HistoryLine
+           close HISTORYFILE
+           .
 
        400-Log.
-           
-           open extend  LOGS
-               move LOGMESSAGE to msg           
-                   write msg
-                   end-write
-           close LOGS
+
+           if LOGMESSAGE not = spaces
+               if LOGSEVERITY = spaces
+                   move "INFO " to LOGSEVERITY
+               end-if
+
+               move "W" to LogAction
+               call "..\shared\wrkmodule\LOGGER" using
+                       SharedLogFilePath,
+                       "FILEPROCESSING",
+                       LOGSEVERITY,
+                       LOGMESSAGE,
+                       LogAction
+               end-call
+           end-if.
 
            move spaces to LOGMESSAGE.
-           
-           
+           move spaces to LOGSEVERITY.
+
