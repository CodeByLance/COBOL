@@ -9,40 +9,247 @@
            05  transactionType  PIC X(2)        value   spaces.
            05  catagory         PIC X(22)       value   spaces.
            05  accountName      PIC X(49)       value   spaces.
-       
+           05  SubBatchId       PIC X(10)       value   spaces.
+
        FD  METAFILE.
        01  metadata.
            88  eofmeta                          value high-values.
            05  metarecordcount PIC X(7)         value spaces.
            05  metaDRSum       PIC X(10)        value spaces.
            05  metaCRSum       PIC X(10)        value spaces.
+           05  MetaSubBatchId  PIC X(10)        value spaces.
+           05  metaFXSum       PIC X(10)        value spaces.
+           05  metaTRSum       PIC X(10)        value spaces.
        
-       FD  LOGS.
-       01       msg            PIC X(999).    
-       
+       FD  MANIFEST.
+       01  manifest-record.
+           88  eofmanifest                      value high-values.
+           05  manifest-batch-name PIC X(20)    value spaces.
+
+       FD  SOURCESFILE.
+       01  source-record.
+           88  eofsources                       value high-values.
+           05  source-line          PIC X(60)   value spaces.
+
+       FD  BATCHWINDOWFILE.
+       01  batchwindow-record.
+           88  eofbatchwindow                   value high-values.
+           05  batchwindow-line     PIC X(40)   value spaces.
+
+       FD  CATEGORYREPORT.
+       01  CategoryReportLine   PIC X(80).
+
+       FD  ACCOUNTREPORT.
+       01  AccountReportLine    PIC X(130).
+
+       FD  REGISTERREPORT.
+       01  RegisterReportLine   PIC X(200).
+
+       FD  CHECKPOINTFILE.
+       01  CheckpointRecordIn.
+           05  CkPt-RecordNum-In  PIC 9(7).
+           05  CkPt-TotalDR-In    PIC 9(7)V99.
+           05  CkPt-TotalCR-In    PIC 9(7)V99.
+           05  CkPt-Balance-In    PIC S9(9)V99.
+           05  CkPt-TotalFX-In    PIC 9(7)V99.
+           05  CkPt-TotalTR-In    PIC 9(7)V99.
+
+       FD  LOCKFILE.
+       01  lock-record.
+           05  lock-line          PIC X(80)   value spaces.
+
+       FD  BATCHREPORT.
+       01  BatchReportLine      PIC X(160).
+
+       FD  HISTORYFILE.
+       01  HistoryLine          PIC X(104).
+
        working-storage section.
 
+       01  CATEGORY-TOTALS.
+           05  CategoryEntry OCCURS 100 TIMES.
+               10  CategoryName    PIC X(22)    value spaces.
+               10  CategoryTotal   PIC 9(9)V99  value zero.
+       01  CategoryCount        PIC 999          value zero.
+       01  CatSub               PIC 999          value zero.
+       01  CatFoundFlag         PIC X            value "N".
+           88  CatFound                          value "Y".
+
+       01  CategoryReportRecord.
+           05  CatRpt-Name      PIC X(22).
+           05  FILLER           PIC X(3)         value spaces.
+           05  CatRpt-Total     PIC $$$,$$$,$$9.99.
+
+       01  CheckpointInterval   PIC 9(4)         value 100.
+       01  SkipCounter          PIC 9(7)         value zero.
+       01  CheckpointExistsFlag PIC X            value "N".
+           88  HasCheckpoint                     value "Y".
+
+       01  ACCOUNT-TOTALS.
+           05  AccountEntry OCCURS 200 TIMES.
+               10  AccountNameEntry PIC X(49)    value spaces.
+               10  AccountDRTotal   PIC 9(9)V99  value zero.
+               10  AccountCRTotal   PIC 9(9)V99  value zero.
+               10  AccountFXTotal   PIC 9(9)V99  value zero.
+               10  AccountTRTotal   PIC 9(9)V99  value zero.
+       01  AccountCount         PIC 999          value zero.
+       01  AcctSub              PIC 999          value zero.
+       01  AcctFoundFlag        PIC X            value "N".
+           88  AcctFound                         value "Y".
+       01  AmountCheckResult    PIC S9(4) COMP   value zero.
+
+       01  META-BATCHES.
+           05  MetaBatchEntry OCCURS 50 TIMES.
+               10  MetaBatchId       PIC X(10)    value spaces.
+               10  MetaBatchRecCount PIC X(7)     value spaces.
+               10  MetaBatchDRSum    PIC 9(7)V99  value zero.
+               10  MetaBatchCRSum    PIC 9(7)V99  value zero.
+               10  MetaBatchFXSum    PIC 9(7)V99  value zero.
+               10  MetaBatchTRSum    PIC 9(7)V99  value zero.
+       01  MetaBatchCount       PIC 999          value zero.
+       01  MetaBatchSub         PIC 999          value zero.
+       01  MetaBatchFoundFlag   PIC X            value "N".
+           88  MetaBatchFound                     value "Y".
+
+       01  TXN-BATCHES.
+           05  TxnBatchEntry OCCURS 50 TIMES.
+               10  TxnBatchId        PIC X(10)    value spaces.
+               10  TxnBatchRecCount  PIC 9(7)     value zero.
+               10  TxnBatchDR        PIC 9(7)V99  value zero.
+               10  TxnBatchCR        PIC 9(7)V99  value zero.
+               10  TxnBatchFX        PIC 9(7)V99  value zero.
+               10  TxnBatchTR        PIC 9(7)V99  value zero.
+       01  TxnBatchCount        PIC 999          value zero.
+       01  TxnBatchSub          PIC 999          value zero.
+       01  TxnBatchFoundFlag    PIC X            value "N".
+           88  TxnBatchFound                      value "Y".
+
+       01  BATCH-WINDOW.
+           05  BatchWindowStart     PIC X(10)    value spaces.
+           05  BatchWindowEnd       PIC X(10)    value spaces.
+           05  BatchWindowMode      PIC X        value "F".
+               88  BatchWindowReject                value "R".
+               88  BatchWindowFlagOnly               value "F".
+       01  DateWindowState          PIC X        value "Y".
+           88  DateInWindow                          value "Y".
+           88  DateOutOfWindow                        value "N".
+
+       01  CurrentSubBatchId    PIC X(10)        value spaces.
+       01  SubBatchActualRecCount PIC 9(7)       value zero.
+       01  SubBatchActualDR       PIC 9(7)V99    value zero.
+       01  SubBatchActualCR       PIC 9(7)V99    value zero.
+       01  SubBatchActualFX       PIC 9(7)V99    value zero.
+       01  SubBatchActualTR       PIC 9(7)V99    value zero.
+
+       01  AccountReportRecord.
+           05  AcctRpt-Name     PIC X(49).
+           05  FILLER           PIC X(2)         value spaces.
+           05  AcctRpt-DR       PIC $$$,$$$,$$9.99.
+           05  FILLER           PIC X(2)         value spaces.
+           05  AcctRpt-CR       PIC $$$,$$$,$$9.99.
+           05  FILLER           PIC X(2)         value spaces.
+           05  AcctRpt-FX       PIC $$$,$$$,$$9.99.
+           05  FILLER           PIC X(2)         value spaces.
+           05  AcctRpt-TR       PIC $$$,$$$,$$9.99.
+
+       01  RunningBalance       PIC S9(9)V99     value zero.
+       01  RegisterAmountValue  PIC S9(9)V99     value zero.
+
+       01  RegisterReportRecord.
+           05  RegRpt-Date      PIC X(10).
+           05  FILLER           PIC X(2)         value spaces.
+           05  RegRpt-Description PIC X(100).
+           05  FILLER           PIC X(2)         value spaces.
+           05  RegRpt-Type      PIC X(2).
+           05  FILLER           PIC X(2)         value spaces.
+           05  RegRpt-Amount    PIC $$$,$$$,$$9.99.
+           05  FILLER           PIC X(2)         value spaces.
+           05  RegRpt-Account   PIC X(49).
+           05  FILLER           PIC X(2)         value spaces.
+           05  RegRpt-Balance   PIC -$$,$$$,$$9.99.
+
+       01  BatchSummaryRecord.
+           05  BSR-BatchKey     PIC X(41).
+           05  FILLER           PIC X(2)         value spaces.
+           05  BSR-RunDate      PIC X(10).
+           05  FILLER           PIC X(2)         value spaces.
+           05  BSR-RunTime      PIC X(8).
+           05  FILLER           PIC X(2)         value spaces.
+           05  BSR-RecCount     PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(2)         value spaces.
+           05  BSR-TotalDR      PIC $$$,$$$,$$9.99.
+           05  FILLER           PIC X(2)         value spaces.
+           05  BSR-TotalCR      PIC $$$,$$$,$$9.99.
+           05  FILLER           PIC X(2)         value spaces.
+           05  BSR-NetAmount    PIC -$$,$$$,$$9.99.
+           05  FILLER           PIC X(2)         value spaces.
+           05  BSR-ExceptionCount PIC ZZZ,ZZ9.
+
+       01  HistoryRecord.
+           05  HIST-RunDate     PIC X(10).
+           05  FILLER           PIC X(2)         value spaces.
+           05  HIST-RunTime     PIC X(8).
+           05  FILLER           PIC X(2)         value spaces.
+           05  HIST-BatchKey    PIC X(41).
+           05  FILLER           PIC X(2)         value spaces.
+           05  HIST-RecCount    PIC ZZZ,ZZ9.
+           05  FILLER           PIC X(2)         value spaces.
+           05  HIST-TotalDR     PIC $$$,$$$,$$9.99.
+           05  FILLER           PIC X(2)         value spaces.
+           05  HIST-TotalCR     PIC $$$,$$$,$$9.99.
+
        01 TOTALS.
            05  totalDR         PIC 9(7)V99      value zero.
            05  totalCR         PIC 9(7)V99      value zero.
+           05  totalFX         PIC 9(7)V99      value zero.
+           05  totalTR         PIC 9(7)V99      value zero.
            05  total           PIC 9(8)V99      value zero.
            05  recCount        PIC 9(7)         value zero.
+           05  invalidTypeCount PIC 9(7)        value zero.
+           05  invalidAmountCount PIC 9(7)      value zero.
+           05  invalidDateCount PIC 9(7)        value zero.
            05  metaRecCount    PIC X(7)         value spaces.
-           05  metaDsum        PIC 9(7)V99.                   
-           05  metaCSum        PIC 9(7)V99.        
+           05  metaDsum        PIC 9(7)V99.
+           05  metaCSum        PIC 9(7)V99.
+           05  metaFSum        PIC 9(7)V99.
+           05  metaTSum        PIC 9(7)V99.
+           05  NetAmount       PIC S9(8)V99     value zero.
+           05  TotalExceptionCount PIC 9(7)     value zero.
 
        01 MESSAGES.
-           05  InvalidRecordCount PIC X(23)     value 
-                   " Invalid Record Count. ". 
+           05  InvalidRecordCount PIC X(23)     value
+                   " Invalid Record Count. ".
            05  InvalidDrAmount PIC X(17)        value
-                   " Invalid DR Sum. ". 
+                   " Invalid DR Sum. ".
            05  InvalidCrAmount PIC X(17)        value
-                   " Invalid CR Sum. ". 
+                   " Invalid CR Sum. ".
+           05  InvalidTransType PIC X(27)       value
+                   " Invalid Transaction Type. ".
+           05  InvalidAmountFormat PIC X(20)    value
+                   " Invalid Amount. ".
            05  ValidFile   PIC X(15)            value
                    " Valid file. ".
+           05  InvalidSubBatch PIC X(24)        value
+                   " Unmatched Sub-batch. ".
+           05  InvalidFxAmount PIC X(17)        value
+                   " Invalid FX Sum. ".
+           05  InvalidTrAmount PIC X(17)        value
+                   " Invalid TR Sum. ".
+           05  InvalidXDate    PIC X(34)        value
+                   " Transaction Date Out Of Window. ".
        
-       01  LOGMESSAGE       PIC X(999).
+       01  LOGMESSAGE       PIC X(999)          value spaces.
        01  LOGFLAG          PIC 9               value zero.
+       01  LOGSEVERITY      PIC X(5)            value spaces.
+       01  OverallLogFlag   PIC 9               value zero.
+
+       01  SharedLogFilePath    PIC X(60)    value
+               "..\shared\logs\activity.log".
+       01  LogAction            PIC X        value "W".
+           88  LogActionClose                value "C".
+
+       01  LockFilePath        PIC X(40)     value
+               "files\lock\fileprocessing.lck".
 
        01 ARGUMENT-2. *> for check file exists
            05 File-Size-In-Bytes PIC 9(18) COMP.
@@ -55,14 +262,34 @@
            05 FILLER PIC 9(2) COMP. *> This will always be 00
 
        01  FILES-TO-PROCESS.
-           05 test-file-pending    PIC X(25) value    
-               "files/pending/test.csv".
-           05 test-METAFILE-pending PIC X(30) value 
-               "files/pending/testmeta.csv".          
-           05 path-to-process      PIC X(25) value
-               "files/process/test.csv".
-           05 path-to-process-for-meta PIC X(30) value 
-               "files/process/testmeta.csv".
+           05 BatchBaseName            PIC X(20) value spaces.
+           05 BatchKey                 PIC X(41) value spaces.
+           05 test-file-pending        PIC X(100) value spaces.
+           05 test-METAFILE-pending    PIC X(100) value spaces.
+           05 path-to-process          PIC X(100) value spaces.
+           05 path-to-process-for-meta PIC X(100) value spaces.
+           05 path-to-error            PIC X(100) value spaces.
+           05 path-to-error-for-meta   PIC X(100) value spaces.
+           05 path-to-category-report  PIC X(100) value spaces.
+           05 path-to-checkpoint       PIC X(100) value spaces.
+           05 path-to-account-report   PIC X(100) value spaces.
+           05 path-to-register-report  PIC X(100) value spaces.
+           05 path-to-batch-report      PIC X(100) value spaces.
+           05 ArchiveDate               PIC X(8) value spaces.
+           05 path-to-archive-dir       PIC X(100) value spaces.
+           05 path-to-archive           PIC X(100) value spaces.
+           05 path-to-archive-for-meta  PIC X(100) value spaces.
+           05 path-to-manifest          PIC X(100) value spaces.
+           05 path-to-batchwindow       PIC X(100) value spaces.
+
+       01  SOURCE-DIRS.
+           05  SourceEntry OCCURS 20 TIMES.
+               10  SourceLabel     PIC X(20)    value spaces.
+               10  SourceDirPath   PIC X(40)    value spaces.
+       01  SourceCount          PIC 99          value zero.
+       01  SourceSub            PIC 99          value zero.
+       01  CurrentSourceLabel   PIC X(20)       value spaces.
+       01  CurrentSourceDir     PIC X(40)       value spaces.
 
        01 CURRENT-DATE-AND-TIME.
            05 CDT-Year              PIC 9(4).
