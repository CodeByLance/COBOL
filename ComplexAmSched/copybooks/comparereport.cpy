@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Side-by-side 4-day-count-method comparison report layout for   *
+      * ComplexAmSched - one row per month, principal/interest/balance *
+      * for each of 30/365, 30/360, AC/365 and ACAC next to each other.*
+      ******************************************************************
+       01  CompareReportHeader.
+           05 FILLER          PIC X(5)   value "Month".
+           05 FILLER          PIC X(3)   value spaces.
+           05 FILLER          PIC X(32)  value
+               "30/365 Prin/Int/Balance".
+           05 FILLER          PIC X(32)  value
+               "30/360 Prin/Int/Balance".
+           05 FILLER          PIC X(32)  value
+               "AC/365 Prin/Int/Balance".
+           05 FILLER          PIC X(32)  value
+               "ACAC Prin/Int/Balance".
+           05 FILLER          PIC X(8)   value spaces.
+           05 FILLER          PIC X(8)   value "Escrow".
+           05 FILLER          PIC X(8)   value spaces.
+           05 FILLER          PIC X(6)   value "Fee".
+           05 FILLER          PIC X(8)   value spaces.
+           05 FILLER          PIC X(16)  value "Total Pmt Due".
+
+       01  CompareReportLine.
+           05 CMP-Month             PIC ZZ9.
+           05 FILLER                PIC X(2)   value spaces.
+           05 CMP-Principal30365    PIC $$,$$$9.99.
+           05 CMP-Interest30365     PIC $$,$$$9.99.
+           05 CMP-Balance30365      PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(1)   value spaces.
+           05 CMP-Principal30360    PIC $$,$$$9.99.
+           05 CMP-Interest30360     PIC $$,$$$9.99.
+           05 CMP-Balance30360      PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(1)   value spaces.
+           05 CMP-PrincipalAC365    PIC $$,$$$9.99.
+           05 CMP-InterestAC365     PIC $$,$$$9.99.
+           05 CMP-BalanceAC365      PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(1)   value spaces.
+           05 CMP-PrincipalACAC     PIC $$,$$$9.99.
+           05 CMP-InterestACAC      PIC $$,$$$9.99.
+           05 CMP-BalanceACAC       PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(1)   value spaces.
+           05 CMP-Escrow            PIC $$,$$9.99.
+           05 FILLER                PIC X(1)   value spaces.
+           05 CMP-Fee               PIC $$,$$9.99.
+           05 FILLER                PIC X(1)   value spaces.
+           05 CMP-TotalPaymentDue   PIC $$$,$$$,$$9.99.
