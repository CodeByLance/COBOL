@@ -10,8 +10,17 @@
        
        01  LoanStructure.
            05  LoanAmount               PIC 9(6)V99.
-           05  TermMonths               PIC 999.           
+           05  TermMonths               PIC 999.
            05  AnnualInterestRate       PIC 99V99.
+           05  PaymentFrequency         PIC X value "M".
+               88  Freq-Monthly         value "M".
+               88  Freq-BiWeekly        value "B".
+               88  Freq-Weekly          value "W".
+               88  Freq-Quarterly       value "Q".
+           05  PeriodsPerYear           PIC 99 value 12.
+           05  NumberOfPayments         PIC 9(4).
+           05  EscrowAmount             PIC 9(4)V99 value zero.
+           05  FeeAmount                PIC 9(4)V99 value zero.
 
            05  MonthlyInterestRate30365 PIC 99V9999.
            05  MonthlyInterestRateAC365 PIC 99V9999.
@@ -21,19 +30,20 @@
            
        
        01  PaymentStructure.
-           05  MonthlyPayment30365      PIC 9(5)V99999.
-           05  MonthlyPaymentAC365      PIC 9(5)V99999.
-           05  MonthlyPaymentACAC       PIC 9(5)V99999.
-           05  MonthlyPayment30360      PIC 9(5)V99999.
-           05  PrincipalAmount30365     PIC 9(5)V99999.
-           05  PrincipalAmountAC365     PIC 9(5)V99999.
-           05  PrincipalAmountACAC      PIC 9(5)V99999.
-           05  PrincipalAmount30360     PIC 9(5)V99999.
-           05  InterestAmount30365      PIC 9999V99999.
-           05  InterestAmountAC365      PIC 9999V99999.
-           05  InterestAmountACAC       PIC 9999V99999.
-           05  InterestAmount30360      PIC 9999V99999.
-           05  Balance30365             PIC 9(6)V99999.
-           05  BalanceAC365             PIC 9(6)V99999.
-           05  BalanceACAC              PIC 9(6)V99999.
-           05  Balance30360             PIC 9(6)V99999.
+           05  MonthlyPayment30365      PIC 9(5)V99999  value zero.
+           05  MonthlyPaymentAC365      PIC 9(5)V99999  value zero.
+           05  MonthlyPaymentACAC       PIC 9(5)V99999  value zero.
+           05  MonthlyPayment30360      PIC 9(5)V99999  value zero.
+           05  PrincipalAmount30365     PIC 9(5)V99999  value zero.
+           05  PrincipalAmountAC365     PIC 9(5)V99999  value zero.
+           05  PrincipalAmountACAC      PIC 9(5)V99999  value zero.
+           05  PrincipalAmount30360     PIC 9(5)V99999  value zero.
+           05  InterestAmount30365      PIC 9999V99999  value zero.
+           05  InterestAmountAC365      PIC 9999V99999  value zero.
+           05  InterestAmountACAC       PIC 9999V99999  value zero.
+           05  InterestAmount30360      PIC 9999V99999  value zero.
+           05  Balance30365             PIC 9(6)V99999  value zero.
+           05  BalanceAC365             PIC 9(6)V99999  value zero.
+           05  BalanceACAC              PIC 9(6)V99999  value zero.
+           05  Balance30360             PIC 9(6)V99999  value zero.
+           05  TotalPaymentDue          PIC 9(6)V99     value zero.
