@@ -12,91 +12,340 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        program-id. ComplexAmAched.
-       
-       DATA DIVISION.           
+
+       ENVIRONMENT DIVISION.
+       input-output section.
+           file-control.
+               select LoanFile ASSIGN TO "ComplexAmSched\loans.txt"
+                   organization is line sequential.
+
+               select ReportFile ASSIGN TO DYNAMIC ReportFileName
+                   organization is line sequential.
+
+               select optional RateResetFile ASSIGN TO
+                   "ComplexAmSched\rateresets.txt"
+                   organization is line sequential.
+
+               select optional GLControlFile ASSIGN TO
+                   "ComplexAmSched\glcontrol.txt"
+                   organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LoanFile.
+           01 LoanRecordIn.
+               05  LoanAccountIn        PIC X(10).
+               05  LoanAmountIn         PIC 9(6)V99.
+               05  LoanRateIn           PIC 99V99.
+               05  LoanTermIn           PIC 999.
+               05  LoanDateIn           PIC X(10).
+               05  LoanFrequencyIn      PIC X.
+               05  LoanEscrowIn         PIC 9(4)V99.
+               05  LoanFeeIn            PIC 9(4)V99.
+
+       FD  ReportFile.
+           01 ReportLine                PIC X(200).
+
+       FD  RateResetFile.
+           01 RateResetRecord.
+               05  ResetAtPeriod        PIC 999.
+               05  ResetToRate          PIC 99V99.
+
+       FD  GLControlFile.
+           01 GLControlRecordIn.
+               05  GLC-AccountIn        PIC X(10).
+               05  GLC-PrincipalIn      PIC 9(7)V99.
+               05  GLC-InterestIn       PIC 9(7)V99.
+
            copy "copybooks/commondata.cpy".
 
+           copy "copybooks/comparereport.cpy".
+
            01  DaysInMonth             PIC 99.
            01  LoanDate                PIC X(10) value "01/01/2021".
-           01  Counter                 PIC 999 value 1.
-           
+           01  LoanAccount             PIC X(10).
+           01  ReportFileName          PIC X(40) value spaces.
+           01  Counter                 PIC 9(4) value 1.
+           01  eof-loan-file           PIC X value "N".
+               88  eof-loan            value "Y".
+
+           01  RateResetTable.
+               05  RateReset           PIC 99V99 occurs 9999 times
+                   value zero.
+
+           01  eof-reset-file          PIC X value "N".
+               88  eof-reset           value "Y".
+
+           01  FrequencyOverflowState  PIC X value "N".
+               88  FrequencyOverflow   value "Y".
+
+           01  TotalInterest30365      PIC 9(7)V99 value zero.
+           01  TotalInterest30360      PIC 9(7)V99 value zero.
+           01  TotalInterestAC365      PIC 9(7)V99 value zero.
+           01  TotalInterestACAC       PIC 9(7)V99 value zero.
+           01  TotalPrincipal30365     PIC 9(7)V99 value zero.
+           01  TotalPrincipal30360     PIC 9(7)V99 value zero.
+           01  TotalPrincipalAC365     PIC 9(7)V99 value zero.
+           01  TotalPrincipalACAC      PIC 9(7)V99 value zero.
+           01  CheapestInterest        PIC 9(7)V99 value zero.
+           01  CheapestPrincipal       PIC 9(7)V99 value zero.
+           01  CheapestMethodName      PIC X(7)    value spaces.
+           01  MostExpensiveInterest   PIC 9(7)V99 value zero.
+           01  InterestSpread          PIC 9(7)V99 value zero.
+
+           01  Disp-TotalInterest30365 PIC $$$,$$$,$$9.99.
+           01  Disp-TotalInterest30360 PIC $$$,$$$,$$9.99.
+           01  Disp-TotalInterestAC365 PIC $$$,$$$,$$9.99.
+           01  Disp-TotalInterestACAC  PIC $$$,$$$,$$9.99.
+           01  Disp-InterestSpread     PIC $$$,$$$,$$9.99.
+
+           01  eof-glcontrol-file      PIC X value "N".
+               88  eof-glcontrol       value "Y".
+
+           01  GLControlTable.
+               05  GLControlEntry      occurs 200 times.
+                   10  GLC-Account     PIC X(10).
+                   10  GLC-Principal   PIC 9(7)V99.
+                   10  GLC-Interest    PIC 9(7)V99.
+           01  GLControlCount          PIC 999 value zero.
+           01  GLControlSub            PIC 999 value zero.
+           01  GLControlFoundFlag      PIC X value "N".
+               88  GLControlFound      value "Y".
+
+           01  PrincipalVariance       PIC S9(7)V99 value zero.
+           01  InterestVariance        PIC S9(7)V99 value zero.
+           01  Disp-CheapestPrincipal  PIC $$$,$$$,$$9.99.
+           01  Disp-CheapestInterest   PIC $$$,$$$,$$9.99.
+           01  Disp-GLC-Principal      PIC $$$,$$$,$$9.99.
+           01  Disp-GLC-Interest       PIC $$$,$$$,$$9.99.
+           01  Disp-PrincipalVariance  PIC -$$,$$$,$$9.99.
+           01  Disp-InterestVariance   PIC -$$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
+       0000-MainDriver.
+           open input LoanFile.
+
+           open input RateResetFile.
+           perform until eof-reset
+               read RateResetFile
+                   at end
+                       set eof-reset to true
+                   not at end
+                       move ResetToRate to
+                           RateReset(ResetAtPeriod)
+               end-read
+           end-perform.
+           close RateResetFile.
+
+           open input GLControlFile
+           perform until eof-glcontrol
+               read GLControlFile
+                   at end
+                       set eof-glcontrol to true
+                   not at end
+                       if GLControlCount < 200
+                           add 1 to GLControlCount
+                           move GLC-AccountIn to
+                               GLC-Account(GLControlCount)
+                           move GLC-PrincipalIn to
+                               GLC-Principal(GLControlCount)
+                           move GLC-InterestIn to
+                               GLC-Interest(GLControlCount)
+                       end-if
+               end-read
+           end-perform.
+           close GLControlFile.
+
+           read LoanFile
+               at end set eof-loan to true
+           end-read.
+
+           perform until eof-loan
+               move LoanAccountIn to LoanAccount
+               move LoanAmountIn to LoanAmount
+               move LoanRateIn to AnnualInterestRate
+               move LoanTermIn to TermMonths
+               move LoanDateIn to LoanDate
+               move LoanFrequencyIn to PaymentFrequency
+               if PaymentFrequency = space
+                   move "M" to PaymentFrequency
+               end-if
+               perform 1005-SetFrequency
+
+               move LoanEscrowIn to EscrowAmount
+               move LoanFeeIn to FeeAmount
+
+               if not FrequencyOverflow
+                   move spaces to ReportFileName
+                   string "ComplexAmSched/" delimited by size
+                          LoanAccount delimited by space
+                          "_report.txt" delimited by size
+                          into ReportFileName
+
+                   open output ReportFile
+                   move spaces to ReportLine
+                   move CompareReportHeader to ReportLine
+                   write ReportLine
+
+                   move 1 to Counter
+                   perform 1000-MAIN
+
+                   close ReportFile
+               end-if
+
+               read LoanFile
+                   at end set eof-loan to true
+               end-read
+           end-perform.
+
+           close LoanFile.
+           stop run.
+
+       1005-SetFrequency.
+      * one payment period no longer has to mean one calendar month -
+      * PeriodsPerYear drives the per-period rate and NumberOfPayments
+      * drives every loop/formula bound that used to just be TermMonths.
+           evaluate true
+               when Freq-BiWeekly
+                   move 26 to PeriodsPerYear
+               when Freq-Weekly
+                   move 52 to PeriodsPerYear
+               when Freq-Quarterly
+                   move 4 to PeriodsPerYear
+               when other
+                   move 12 to PeriodsPerYear
+           end-evaluate.
+           move "N" to FrequencyOverflowState.
+           compute NumberOfPayments = TermMonths * PeriodsPerYear / 12
+               on size error
+                   set FrequencyOverflow to true
+                   display "SKIPPED. Account " LoanAccount
+                       " term " TermMonths " at frequency would need "
+                       "more payment periods than this program can "
+                       "schedule"
+           end-compute.
+
        1000-MAIN.
            move LoanDate to WORK-DATE.
-           set LoanAmount to 100000.00.
-           set AnnualInterestRate to 15.00.
-           set TermMonths to 60.
-  
+
+           move zero to TotalInterest30365.
+           move zero to TotalInterest30360.
+           move zero to TotalInterestAC365.
+           move zero to TotalInterestACAC.
+           move zero to TotalPrincipal30365.
+           move zero to TotalPrincipal30360.
+           move zero to TotalPrincipalAC365.
+           move zero to TotalPrincipalACAC.
+
            move LoanAmount to Balance30365.
            move LoanAmount to BalanceAC365.
            move LoanAmount to BalanceACAC.
            move LoanAmount to Balance30360.
            
 
-      *    30/365 CALCULATION  
-           compute MonthlyInterestRate30365 = 
-                   (AnnualInterestRate / 100) / 12.
-                   
-           compute MonthlyPayment30365 = 
+      *    30/365 CALCULATION
+           if Freq-Monthly
+               compute MonthlyInterestRate30365 =
+                       (AnnualInterestRate / 100) / 12
+           else
+               compute MonthlyInterestRate30365 =
+                       (AnnualInterestRate / 100) / PeriodsPerYear
+           end-if.
+
+           compute MonthlyPayment30365 =
                    LoanAmount * MonthlyInterestRate30365 / (
-                       1-(1+MonthlyInterestRate30365)**-TermMonths
+                       1-(1+MonthlyInterestRate30365)**-NumberOfPayments
                    ).
-           
+
       *    30/360 CALCULATION
-           compute MonthlyInterestRate30360 = 
-                   ((AnnualInterestRate/100)/360) * 30.
-           compute MonthlyPayment30360 = 
+           if Freq-Monthly
+               compute MonthlyInterestRate30360 =
+                       ((AnnualInterestRate/100)/360) * 30
+           else
+               compute MonthlyInterestRate30360 =
+                       (AnnualInterestRate / 100) / PeriodsPerYear
+           end-if.
+           compute MonthlyPayment30360 =
                    LoanAmount * MonthlyInterestRate30360 / (
-                       1-(1+MonthlyInterestRate30360)**-TermMonths
+                       1-(1+MonthlyInterestRate30360)**-NumberOfPayments
                    ).
-      
+
            move LoanDate to WORK-DATE
 
-           Perform TermMonths Times
-               call "DaysInMonth" using by content LoanDate
-                              by reference DaysInMonth
+           Perform NumberOfPayments Times
+      *        rate resets only move AnnualInterestRate itself - the
+      *        annuity payment amounts above are not re-solved, matching
+      *        how the other amortization engines handle mid-term resets
+               if RateReset(Counter) not = zero
+                   move RateReset(Counter) to AnnualInterestRate
+               end-if
+
+               if Freq-Monthly
+                   call "DaysInMonth" using by content LoanDate
+                                  by reference DaysInMonth
+
+                   compute MonthlyInterestRate30365 =
+                       (AnnualInterestRate / 100) / 12
+                   compute MonthlyInterestRate30360 =
+                       ((AnnualInterestRate/100)/360) * 30
+               else
+                   compute MonthlyInterestRate30365 =
+                       (AnnualInterestRate / 100) / PeriodsPerYear
+                   compute MonthlyInterestRate30360 =
+                       (AnnualInterestRate / 100) / PeriodsPerYear
+               end-if
 
                compute PrincipalAmount30365 = MonthlyPayment30365 -
                        ( Balance30365 * MonthlyInterestRate30365 )
-               compute InterestAmount30365 = 
+               compute InterestAmount30365 =
                        MonthlyPayment30365 - PrincipalAmount30365
-      
+
                compute PrincipalAmount30360 = MonthlyPayment30360 -
                        ( Balance30360 * MonthlyInterestRate30360 )
-               compute InterestAmount30360 = 
-                       MonthlyPayment30365 - PrincipalAmount30360
-      
+               compute InterestAmount30360 =
+                       MonthlyPayment30360 - PrincipalAmount30360
+
 
       *    AC/365 CALCULATION
-               compute MonthlyInterestRateAC365 = 
-                   ((AnnualInterestRate / 100) /365)*DaysInMonth
-               compute MonthlyPaymentAC365 = 
+               if Freq-Monthly
+                   compute MonthlyInterestRateAC365 =
+                       ((AnnualInterestRate / 100) /365)*DaysInMonth
+               else
+                   compute MonthlyInterestRateAC365 =
+                       (AnnualInterestRate / 100) / PeriodsPerYear
+               end-if
+               compute MonthlyPaymentAC365 =
                    LoanAmount * MonthlyInterestRateAC365 / (
-                       1-(1+MonthlyInterestRateAC365)**-TermMonths
+                       1-(1+MonthlyInterestRateAC365)**-NumberOfPayments
                    )
 
                compute PrincipalAmountAC365 = MonthlyPaymentAC365 -
                        ( BalanceAC365 * MonthlyInterestRateAC365 )
-               compute InterestAmountAC365 = 
-                       MonthlyPaymentAC365 - PrincipalAmount30365
-      
+               compute InterestAmountAC365 =
+                       MonthlyPaymentAC365 - PrincipalAmountAC365
+
       *    ACAC Calculation
-               if DaysInMonth = 29 then 
-                   compute MonthlyInterestRateAC365 = 
-                   ((AnnualInterestRate / 100) /366)*DaysInMonth
-               else 
-                   compute MonthlyInterestRateAC365 = 
-                   ((AnnualInterestRate / 100) /365)*DaysInMonth
+               if not Freq-Monthly
+                   compute MonthlyInterestRateACAC =
+                       (AnnualInterestRate / 100) / PeriodsPerYear
+               else
+                   if DaysInMonth = 29 then
+                       compute MonthlyInterestRateACAC =
+                       ((AnnualInterestRate / 100) /366)*DaysInMonth
+                   else
+                       compute MonthlyInterestRateACAC =
+                       ((AnnualInterestRate / 100) /365)*DaysInMonth
+                   end-if
                end-if
 
-               compute MonthlyPaymentACAC = 
+               compute MonthlyPaymentACAC =
                    LoanAmount * MonthlyInterestRateACAC / (
-                       1-(1+MonthlyInterestRateACAC)**-TermMonths
+                       1-(1+MonthlyInterestRateACAC)**-NumberOfPayments
                    )
 
                compute PrincipalAmountACAC = MonthlyPaymentACAC -
                        ( BalanceACAC * MonthlyInterestRateACAC )
-               compute InterestAmountAC365 = 
+               compute InterestAmountACAC =
                        MonthlyPaymentACAC - PrincipalAmountACAC
           
 
@@ -107,12 +356,19 @@
                compute BalanceAC365 = BalanceAC365 - 
                    PrincipalAmountAC365
            
-               compute BalanceACAC = BalanceACAC - 
+               compute BalanceACAC = BalanceACAC -
                    PrincipalAmountACAC
 
-               compute Balance30360 = Balance30360 - 
+               compute Balance30360 = Balance30360 -
                    PrincipalAmount30360
 
+      *    escrow/fee are flat per-period charges, the same regardless
+      *    of which day-count method priced the interest, so total
+      *    payment due is reported off the 30/365 column (the method
+      *    this program and AC365AMSCH both default to elsewhere)
+               compute TotalPaymentDue = PrincipalAmount30365 +
+                   InterestAmount30365 + EscrowAmount + FeeAmount
+
 
                Display LoanDate
                        " "
@@ -123,22 +379,170 @@
                        Balance30365
                        " "
                        Counter
+
+               move Counter to CMP-Month
+               move PrincipalAmount30365 to CMP-Principal30365
+               move InterestAmount30365 to CMP-Interest30365
+               move Balance30365 to CMP-Balance30365
+               move PrincipalAmount30360 to CMP-Principal30360
+               move InterestAmount30360 to CMP-Interest30360
+               move Balance30360 to CMP-Balance30360
+               move PrincipalAmountAC365 to CMP-PrincipalAC365
+               move InterestAmountAC365 to CMP-InterestAC365
+               move BalanceAC365 to CMP-BalanceAC365
+               move PrincipalAmountACAC to CMP-PrincipalACAC
+               move InterestAmountACAC to CMP-InterestACAC
+               move BalanceACAC to CMP-BalanceACAC
+               move EscrowAmount to CMP-Escrow
+               move FeeAmount to CMP-Fee
+               move TotalPaymentDue to CMP-TotalPaymentDue
+
+               move spaces to ReportLine
+               move CompareReportLine to ReportLine
+               write ReportLine
+
+               add InterestAmount30365 to TotalInterest30365
+               add InterestAmount30360 to TotalInterest30360
+               add InterestAmountAC365 to TotalInterestAC365
+               add InterestAmountACAC to TotalInterestACAC
+               add PrincipalAmount30365 to TotalPrincipal30365
+               add PrincipalAmount30360 to TotalPrincipal30360
+               add PrincipalAmountAC365 to TotalPrincipalAC365
+               add PrincipalAmountACAC to TotalPrincipalACAC
       *    Set Next
-               compute Counter = Counter + 1                    
-               compute WORK-MONTH = WORK-MONTH + 1
+               compute Counter = Counter + 1
+               if Freq-Monthly
+                   compute WORK-MONTH = WORK-MONTH + 1
 
-               if WORK-MONTH = 13 then 
-                   compute WORK-MONTH = 1
-                   compute WORK-YEAR = WORK-YEAR + 1
-               
+                   if WORK-MONTH = 13 then
+                       compute WORK-MONTH = 1
+                       compute WORK-YEAR = WORK-YEAR + 1
+
+                   end-if
+
+                   move WORK-DATE to LoanDate
                end-if
 
-               move WORK-DATE to LoanDate
-           
            end-perform
+           .
 
-           
+           perform 2000-MethodSummary.
+
+       2000-MethodSummary.
+           move TotalInterest30365 to CheapestInterest.
+           move TotalPrincipal30365 to CheapestPrincipal.
+           move TotalInterest30365 to MostExpensiveInterest.
+           move "30/365 " to CheapestMethodName.
+
+           if TotalInterest30360 < CheapestInterest
+               move TotalInterest30360 to CheapestInterest
+               move TotalPrincipal30360 to CheapestPrincipal
+               move "30/360 " to CheapestMethodName
+           end-if
+           if TotalInterestAC365 < CheapestInterest
+               move TotalInterestAC365 to CheapestInterest
+               move TotalPrincipalAC365 to CheapestPrincipal
+               move "AC/365 " to CheapestMethodName
+           end-if
+           if TotalInterestACAC < CheapestInterest
+               move TotalInterestACAC to CheapestInterest
+               move TotalPrincipalACAC to CheapestPrincipal
+               move "ACAC   " to CheapestMethodName
+           end-if
+
+           if TotalInterest30360 > MostExpensiveInterest
+               move TotalInterest30360 to MostExpensiveInterest
+           end-if
+           if TotalInterestAC365 > MostExpensiveInterest
+               move TotalInterestAC365 to MostExpensiveInterest
+           end-if
+           if TotalInterestACAC > MostExpensiveInterest
+               move TotalInterestACAC to MostExpensiveInterest
+           end-if
+
+           compute InterestSpread =
+               MostExpensiveInterest - CheapestInterest.
+
+           move TotalInterest30365 to Disp-TotalInterest30365.
+           move TotalInterest30360 to Disp-TotalInterest30360.
+           move TotalInterestAC365 to Disp-TotalInterestAC365.
+           move TotalInterestACAC to Disp-TotalInterestACAC.
+           move InterestSpread to Disp-InterestSpread.
 
-       stop run.  
+           Display "Account " LoanAccount " Total Interest by Method".
+           Display "  30/365 " Disp-TotalInterest30365.
+           Display "  30/360 " Disp-TotalInterest30360.
+           Display "  AC/365 " Disp-TotalInterestAC365.
+           Display "  ACAC   " Disp-TotalInterestACAC.
+           Display "  Cheapest/Most Expensive Spread "
+                   Disp-InterestSpread.
+           Display "  Recommended method: " CheapestMethodName
+                   " (lowest total interest for this loan)".
+
+           move spaces to ReportLine.
+           string "Recommended method: " CheapestMethodName
+                  " - lowest total interest " Disp-InterestSpread
+                  " cheaper than the most expensive method"
+                  into ReportLine.
+           write ReportLine.
+
+           perform 2500-VerifyGLControl.
+
+      * RECONCILE THE CHOSEN METHOD'S TOTALS AGAINST THE OPTIONAL GL
+      * CONTROL FILE FOR THIS LOAN ACCOUNT, THE SAME "LOOK UP THE
+      * MATCHING CONTROL RECORD AND COMPARE" SHAPE FILEPROCESSING'S
+      * 250-GETMETA/350-VERIFY USES FOR DR/CR SUB-BATCH TOTALS. NO
+      * CONTROL FILE, OR NO MATCHING ACCOUNT IN IT, MEANS NOTHING TO
+      * RECONCILE AGAINST - THE LOAN JUST REPORTS AS USUAL.
+       2500-VerifyGLControl.
+           move "N" to GLControlFoundFlag.
+           move 1 to GLControlSub.
+           perform until GLControlSub > GLControlCount
+               if GLC-Account(GLControlSub) = LoanAccount
+                   set GLControlFound to true
+                   exit perform
+               end-if
+               add 1 to GLControlSub
+           end-perform.
+
+           if GLControlFound
+               compute PrincipalVariance =
+                   CheapestPrincipal - GLC-Principal(GLControlSub)
+               compute InterestVariance =
+                   CheapestInterest - GLC-Interest(GLControlSub)
+
+               move CheapestPrincipal to Disp-CheapestPrincipal
+               move CheapestInterest to Disp-CheapestInterest
+               move GLC-Principal(GLControlSub) to Disp-GLC-Principal
+               move GLC-Interest(GLControlSub) to Disp-GLC-Interest
+               move PrincipalVariance to Disp-PrincipalVariance
+               move InterestVariance to Disp-InterestVariance
+
+               if PrincipalVariance = zero and InterestVariance = zero
+                   Display "  GL reconciliation: matches control "
+                           "totals for " LoanAccount
+                   move spaces to ReportLine
+                   string "GL reconciliation: matches control totals"
+                          into ReportLine
+                   write ReportLine
+               else
+                   Display "  GL reconciliation MISMATCH for "
+                           LoanAccount
+                   Display "    Principal - schedule "
+                           Disp-CheapestPrincipal " control "
+                           Disp-GLC-Principal " variance "
+                           Disp-PrincipalVariance
+                   Display "    Interest  - schedule "
+                           Disp-CheapestInterest " control "
+                           Disp-GLC-Interest " variance "
+                           Disp-InterestVariance
+                   move spaces to ReportLine
+                   string "GL reconciliation MISMATCH - principal "
+                          "variance " Disp-PrincipalVariance
+                          " interest variance " Disp-InterestVariance
+                          into ReportLine
+                   write ReportLine
+               end-if
+           end-if
+           .
 
-         
