@@ -8,11 +8,13 @@
        DATA DIVISION.                  
            copy "copybooks/commondata.cpy".       
 
-           01 MONTH-31 PIC 9(2).                                  
-               88 IS-MONTH-31 VALUES 01, 03, 05, 07, 08, 10, 12.   
-               88 IS-MONTH-30 VALUES 04, 06, 09, 11.               
-           01 WS-C           PIC 9(4) VALUE 0.                    
-           01 WS-D           PIC 9(4) VALUE 0. 
+           01 MONTH-31 PIC 9(2).
+               88 IS-MONTH-31 VALUES 01, 03, 05, 07, 08, 10, 12.
+               88 IS-MONTH-30 VALUES 04, 06, 09, 11.
+           01 WS-C           PIC 9(4) VALUE 0.
+           01 WS-D           PIC 9(4) VALUE 0.
+           01 WS-D100        PIC 9(4) VALUE 0.
+           01 WS-D400        PIC 9(4) VALUE 0.
 
            LINKAGE SECTION.
            01 DateIn           PIC X(10).                   
@@ -29,14 +31,25 @@
            MOVE 31 TO WORK-DAY                                             
            WHEN IS-MONTH-30                                    
            MOVE 30 TO WORK-DAY                                              
-           WHEN OTHER                                          
-           DIVIDE WORK-YEAR BY 4 GIVING WS-C REMAINDER WS-D    
-           IF WS-D NOT EQUAL 0                                 
-           MOVE 28 TO WORK-DAY                                 
-           ELSE                                                
-           MOVE 29 TO WORK-DAY                                 
-           END-IF                                              
-           END-EVALUATE.  
+           WHEN OTHER
+           DIVIDE WORK-YEAR BY 4 GIVING WS-C REMAINDER WS-D
+           IF WS-D NOT EQUAL 0
+               MOVE 28 TO WORK-DAY
+           ELSE
+               DIVIDE WORK-YEAR BY 100 GIVING WS-C REMAINDER WS-D100
+               IF WS-D100 NOT EQUAL 0
+                   MOVE 29 TO WORK-DAY
+               ELSE
+                   DIVIDE WORK-YEAR BY 400 GIVING WS-C
+                       REMAINDER WS-D400
+                   IF WS-D400 NOT EQUAL 0
+                       MOVE 28 TO WORK-DAY
+                   ELSE
+                       MOVE 29 TO WORK-DAY
+                   END-IF
+               END-IF
+           END-IF
+           END-EVALUATE.
            MOVE WORK-DAY to DaysInMonthOut.
            END PROGRAM DaysInMonth.              
        
