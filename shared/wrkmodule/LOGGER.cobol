@@ -0,0 +1,61 @@
+      *****************************************************************
+      * SHARED LOGGING CALLABLE - ONE COMMON RECORD LAYOUT AND SET OF
+      * SEVERITY LEVELS FOR EVERY PROGRAM IN THE SHOP TO LOG THROUGH,
+      * SO THERE IS A SINGLE PLACE TO LOOK FOR THE DAY'S ACTIVITY
+      * INSTEAD OF EACH PROGRAM KEEPING ITS OWN LOG FORMAT AND FILE.
+      * MODELED ON AC365AMSCH's wrkmodule/LOGS - OPEN EXTEND ON FIRST
+      * USE, STAYS OPEN ACROSS CALLS, CLOSED ON A "C" ACTION.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       program-id. LOGGER.
+       ENVIRONMENT DIVISION.
+       input-output section.
+           file-control.
+               select LogFile ASSIGN TO DYNAMIC LogFilePathIn
+                   organization is line sequential.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LogFile.
+           copy "../copybooks/logrecord.cpy".
+
+       working-storage section.
+           01 FileOpenFlag                     PIC X value "N".
+               88  FileIsOpen                  value "Y".
+
+       LINKAGE SECTION.
+           01 LogFilePathIn            PIC X(60).
+           01 LogProgramIn             PIC X(14).
+           01 LogSeverityIn            PIC X(5).
+           01 LogDetailIn              PIC X(150).
+           01 LogActionIn              PIC X.
+               88  LogActionClose              value "C".
+
+       PROCEDURE DIVISION using LogFilePathIn, LogProgramIn,
+               LogSeverityIn, LogDetailIn, LogActionIn.
+       1000-LogIt.
+
+           if LogActionClose
+               if FileIsOpen
+                   close LogFile
+                   move "N" to FileOpenFlag
+               end-if
+           else
+               if not FileIsOpen
+                   open extend LogFile
+                   move "Y" to FileOpenFlag
+               end-if
+
+               move spaces to SHARED-LOG-RECORD
+               move function current-date to SLOG-Timestamp
+               move LogProgramIn to SLOG-Program
+               if LogSeverityIn = spaces
+                   move "INFO " to SLOG-Severity
+               else
+                   move LogSeverityIn to SLOG-Severity
+               end-if
+               move LogDetailIn to SLOG-Detail
+
+               write SHARED-LOG-RECORD
+           end-if
+           .
+           end program LOGGER.
