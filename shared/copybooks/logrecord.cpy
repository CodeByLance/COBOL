@@ -0,0 +1,16 @@
+      *****************************************************************
+      * COMMON LOG RECORD LAYOUT SHARED BY EVERY PROGRAM THAT LOGS
+      * THROUGH wrkmodule/LOGGER - ONE FORMAT AND ONE SET OF SEVERITY
+      * LEVELS FOR THE WHOLE SHOP.
+      *****************************************************************
+       01  SHARED-LOG-RECORD.
+           05  SLOG-Timestamp      PIC X(21).
+           05  FILLER              PIC X(1)    value space.
+           05  SLOG-Program        PIC X(14).
+           05  FILLER              PIC X(1)    value space.
+           05  SLOG-Severity       PIC X(5).
+               88  SLOG-SEV-INFO                value "INFO ".
+               88  SLOG-SEV-WARN                value "WARN ".
+               88  SLOG-SEV-ERROR               value "ERROR".
+           05  FILLER              PIC X(1)    value space.
+           05  SLOG-Detail         PIC X(150).
