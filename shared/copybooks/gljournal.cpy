@@ -0,0 +1,31 @@
+      *****************************************************************
+      * COMMON GL JOURNAL ENTRY LAYOUT SHARED BY THE AMORTIZATION
+      * PROGRAMS SO EACH PERIOD'S POSTING - DEBIT INTEREST EXPENSE,
+      * CREDIT CASH/LOAN RECEIVABLE - LANDS ON THE GL FEED IN ONE
+      * COMMON FORMAT INSTEAD OF BEING RETYPED OFF A PRINTED SCHEDULE.
+      *****************************************************************
+       01  GLJournalHeader.
+           05 FILLER               PIC X(6)   value "Period".
+           05 FILLER               PIC X(3)   value spaces.
+           05 FILLER               PIC X(10)  value "Date".
+           05 FILLER               PIC X(3)   value spaces.
+           05 FILLER               PIC X(10)  value "Account".
+           05 FILLER               PIC X(3)   value spaces.
+           05 FILLER               PIC X(24)  value "GL Account".
+           05 FILLER               PIC X(3)   value spaces.
+           05 FILLER               PIC X(2)   value "DR".
+           05 FILLER               PIC X(3)   value spaces.
+           05 FILLER               PIC X(14)  value "Amount".
+
+       01  GLJournalLine.
+           05  GLJ-Period          PIC ZZ9.
+           05  FILLER              PIC X(6)   value spaces.
+           05  GLJ-Date            PIC X(10).
+           05  FILLER              PIC X(3)   value spaces.
+           05  GLJ-Account         PIC X(10).
+           05  FILLER              PIC X(3)   value spaces.
+           05  GLJ-GLAccountName   PIC X(24).
+           05  FILLER              PIC X(3)   value spaces.
+           05  GLJ-DRCR            PIC X(2).
+           05  FILLER              PIC X(3)   value spaces.
+           05  GLJ-Amount          PIC $$$,$$$,$$9.99.
