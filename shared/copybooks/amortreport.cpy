@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Common dollar-formatted amortization report layout, shared by  *
+      * AmortSched, ComplexAmSched and AC365AMSCH so every schedule we  *
+      * print or hand to a borrower looks the same.                    *
+      ******************************************************************
+       01  AmortReportHeader.
+           05 FILLER               PIC X(5)   value "Month".
+           05 FILLER               PIC X(5)   value spaces.
+           05 FILLER               PIC X(16)  value "Opening Balance".
+           05 FILLER               PIC X(4)   value spaces.
+           05 FILLER               PIC X(15)  value "Payment Amount".
+           05 FILLER               PIC X(4)   value spaces.
+           05 FILLER               PIC X(17)  value "Principal Amount".
+           05 FILLER               PIC X(3)   value spaces.
+           05 FILLER               PIC X(16)  value "Interest Amount".
+           05 FILLER               PIC X(4)   value spaces.
+           05 FILLER               PIC X(15)  value "Closing Balance".
+           05 FILLER               PIC X(4)   value spaces.
+           05 FILLER               PIC X(8)   value "Escrow".
+           05 FILLER               PIC X(4)   value spaces.
+           05 FILLER               PIC X(6)   value "Fee".
+           05 FILLER               PIC X(4)   value spaces.
+           05 FILLER               PIC X(16)  value "Total Pmt Due".
+
+       01  AmortReportLine.
+           05 RPT-Month             PIC ZZ9.
+           05 FILLER                PIC X(4)   value spaces.
+           05 RPT-OpeningBalance    PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(2)   value spaces.
+           05 RPT-PaymentAmount     PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(3)   value spaces.
+           05 RPT-PrincipalAmount   PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(2)   value spaces.
+           05 RPT-InterestAmount    PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(2)   value spaces.
+           05 RPT-ClosingBalance    PIC $$$,$$$,$$9.99.
+           05 FILLER                PIC X(2)   value spaces.
+           05 RPT-Escrow            PIC $$,$$9.99.
+           05 FILLER                PIC X(2)   value spaces.
+           05 RPT-Fee               PIC $$,$$9.99.
+           05 FILLER                PIC X(2)   value spaces.
+           05 RPT-TotalPaymentDue   PIC $$$,$$$,$$9.99.
