@@ -12,23 +12,88 @@
        IDENTIFICATION DIVISION.
        program-id. AmortSched.
 
+       ENVIRONMENT DIVISION.
+       input-output section.
+           file-control.
+               select LoanFile ASSIGN TO "AmortSched\loans.txt"
+                   organization is line sequential.
+
+               select ReportFile ASSIGN TO "AmortSched\report.txt"
+                   organization is line sequential.
+
+               select optional ExtraPaymentFile ASSIGN TO
+                   "AmortSched\extrapayments.txt"
+                   organization is line sequential.
+
+               select optional RateResetFile ASSIGN TO
+                   "AmortSched\rateresets.txt"
+                   organization is line sequential.
+
+               select GLFile ASSIGN TO "AmortSched\gljournal.txt"
+                   organization is line sequential.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  LoanFile.
+           01 LoanRecordIn.
+               05  LoanAccountIn        PIC X(10).
+               05  LoanAmountIn         PIC 9(6)V99.
+               05  LoanRateIn           PIC 99V99.
+               05  LoanTermIn           PIC 999.
+               05  LoanDateIn           PIC X(10).
+               05  LoanFrequencyIn      PIC X.
+               05  LoanEscrowIn         PIC 9(4)V99.
+               05  LoanFeeIn            PIC 9(4)V99.
+
+       FD  ReportFile.
+           01 ReportLine           PIC X(146).
+
+       FD  ExtraPaymentFile.
+           01 ExtraPaymentRecord.
+               05  ExtraPayMonth        PIC 999.
+               05  ExtraPayAmount       PIC 9(6)V99.
+
+       FD  RateResetFile.
+           01 RateResetRecord.
+               05  ResetAtPeriod        PIC 999.
+               05  ResetToRate          PIC 99V99.
+
+       FD  GLFile.
+           01 GLLine                PIC X(81).
+
        working-storage section.
 
+       copy "../shared/copybooks/amortreport.cpy".
+
+       copy "../shared/copybooks/gljournal.cpy".
+
        01  LoanStructure.
+           05  LoanAccount         PIC X(10).
            05  LoanAmount          PIC 9(6)V99.
            05  AnnualInterestRate  PIC 99V99.
-           05  MonthlyInterestRate PIC 99V9999.    
+           05  MonthlyInterestRate PIC 99V9999.
            05  TermMonths          PIC 999.
-       
+           05  LoanDate            PIC X(10).
+           05  PaymentFrequency    PIC X value "M".
+               88  Freq-Monthly    value "M".
+               88  Freq-BiWeekly   value "B".
+               88  Freq-Weekly     value "W".
+               88  Freq-Quarterly  value "Q".
+           05  PeriodsPerYear      PIC 99 value 12.
+           05  NumberOfPayments    PIC 9(4).
+           05  EscrowAmount        PIC 9(4)V99 value zero.
+           05  FeeAmount           PIC 9(4)V99 value zero.
+
        01  PaymentStructure.
-           05  MonthlyPayment      PIC 9(5)V99999.
-           05  PrincipalAmount     PIC 9(5)V99999.
-           05  InterestAmount      PIC 9999V99999.
-           05  Balance             PIC 9(6)V99999.
+           05  MonthlyPayment      PIC 9(5)V99999  value zero.
+           05  OpeningBalance      PIC 9(6)V99999  value zero.
+           05  PrincipalAmount     PIC 9(5)V99999  value zero.
+           05  InterestAmount      PIC 9999V99999  value zero.
+           05  Balance             PIC 9(6)V99999  value zero.
+           05  TotalPaymentDue     PIC 9(6)V99     value zero.
 
        01  FormatStructures.
-           05 Counter              PIC 99  value zero.
+           05 Counter              PIC 9(4)  value zero.
            05 FILLER               PIC X(10).
            05 Disp-PrincipalAmount PIC $$,$$$9.99.
            05 FILLER               PIC X(10).
@@ -36,6 +101,8 @@
            05 FILLER               PIC X(10).
            05 Disp-Balance         PIC $$$,$$9.99.
            05 FILLER               PIC X(10).
+           05 Disp-TotalPaymentDue PIC $$$,$$9.99.
+           05 FILLER               PIC X(10).
 
        01  ColumnHeader.
            05 CMonth               PIC X(5)    value "Month".
@@ -44,39 +111,211 @@
            05 CInterestAmount      PIC X(15)   value "Interest Amount".
            05 FILLER               PIC X(5).
            05 CCurrentBalance      PIC X(15)   Value "Current Balance".
+           05 FILLER               PIC X(5).
+           05 CTotalPaymentDue     PIC X(15)   Value "Total Pmt Due".
 
        01  Disp-MonthlyPayment     PIC $$,$$$9.99.
-       
-       
+
+       01  ExtraPaymentTable.
+           05  ExtraPayment        PIC 9(6)V99 occurs 9999 times
+               value zero.
+
+       01  RateResetTable.
+           05  RateReset           PIC 99V99 occurs 9999 times
+               value zero.
+
+       01  eof-extra-file          PIC X value "N".
+           88  eof-extra           value "Y".
+
+       01  eof-reset-file          PIC X value "N".
+           88  eof-reset           value "Y".
+
+       01  EarlyPayoffFlag         PIC X value "N".
+           88  EarlyPayoff         value "Y".
+
+       01  PayoffMonth              PIC 9(4) value zero.
+       01  RemainingTermMonths      PIC 9(4) value zero.
+
+       01  FrequencyOverflowState   PIC X value "N".
+           88  FrequencyOverflow    value "Y".
+
        PROCEDURE DIVISION.
-      *    TODO Make user input 
-           set LoanAmount to 100000.00.
-           set AnnualInterestRate to 15.0.
-           set TermMonths to 60.
-           
+           open input LoanFile.
+           read LoanFile
+               at end
+                   display "No loan record in AmortSched\loans.txt"
+                   close LoanFile
+                   stop run
+           end-read.
+           close LoanFile.
+
+           move LoanAccountIn to LoanAccount.
+           move LoanAmountIn to LoanAmount.
+           move LoanRateIn to AnnualInterestRate.
+           move LoanTermIn to TermMonths.
+           move LoanDateIn to LoanDate.
+           move LoanFrequencyIn to PaymentFrequency.
+           if PaymentFrequency = space
+               move "M" to PaymentFrequency
+           end-if.
+           perform 1005-SetFrequency.
+
+           if FrequencyOverflow
+               display "SKIPPED. Account " LoanAccount " term "
+                   TermMonths " at this frequency would need more "
+                   "payment periods than this program can schedule"
+               stop run
+           end-if.
+
+           move LoanEscrowIn to EscrowAmount.
+           move LoanFeeIn to FeeAmount.
+
            move LoanAmount to Balance.
 
-           compute MonthlyInterestRate = (AnnualInterestRate / 100)/12.           
+           open input ExtraPaymentFile.
+           perform until eof-extra
+               read ExtraPaymentFile
+                   at end
+                       set eof-extra to true
+                   not at end
+                       move ExtraPayAmount to
+                           ExtraPayment(ExtraPayMonth)
+               end-read
+           end-perform.
+           close ExtraPaymentFile.
+
+           open input RateResetFile.
+           perform until eof-reset
+               read RateResetFile
+                   at end
+                       set eof-reset to true
+                   not at end
+                       move ResetToRate to
+                           RateReset(ResetAtPeriod)
+               end-read
+           end-perform.
+           close RateResetFile.
+
+           compute MonthlyInterestRate =
+               (AnnualInterestRate / 100) / PeriodsPerYear.
 
            compute MonthlyPayment = LoanAmount * MonthlyInterestRate
-                       / (1-(1+ MonthlyInterestRate)**-TermMonths).
-           
+                   / (1-(1+ MonthlyInterestRate)**-NumberOfPayments).
+
            move MonthlyPayment to Disp-MonthlyPayment.
-           display "Monthly Payment " Disp-MonthlyPayment.           
+           display "Account " LoanAccount " Monthly Payment "
+               Disp-MonthlyPayment.
            display ColumnHeader.
 
-           perform TermMonths times 
+           open output ReportFile.
+           move spaces to ReportLine.
+           move AmortReportHeader to ReportLine.
+           write ReportLine.
+
+           open output GLFile.
+           move spaces to GLLine.
+           move GLJournalHeader to GLLine.
+           write GLLine.
+
+           perform NumberOfPayments times
                compute Counter = Counter + 1
-               compute PrincipalAmount = 
+               if RateReset(Counter) not = zero
+                   move RateReset(Counter) to AnnualInterestRate
+                   compute MonthlyInterestRate =
+                       (AnnualInterestRate / 100) / PeriodsPerYear
+               end-if
+               move Balance to OpeningBalance
+               compute PrincipalAmount =
                    MonthlyPayment - (Balance * MonthlyInterestRate)
                compute InterestAmount =
                    MonthlyPayment - PrincipalAmount
-               compute Balance = Balance - PrincipalAmount
+               compute TotalPaymentDue =
+                   PrincipalAmount + InterestAmount
+                       + EscrowAmount + FeeAmount
+
+               if OpeningBalance <=
+                       PrincipalAmount + ExtraPayment(Counter)
+                   move OpeningBalance to PrincipalAmount
+                   move zero to Balance
+                   set EarlyPayoff to true
+                   move Counter to PayoffMonth
+               else
+                   compute Balance = Balance - PrincipalAmount
+                       - ExtraPayment(Counter)
+               end-if
 
                move PrincipalAmount to Disp-PrincipalAmount
                move InterestAmount to Disp-InterestAmount
                move Balance to Disp-Balance
+               move TotalPaymentDue to Disp-TotalPaymentDue
 
                display FormatStructures
-           end-perform 
+
+               move Counter to RPT-Month
+               move OpeningBalance to RPT-OpeningBalance
+               move MonthlyPayment to RPT-PaymentAmount
+               move PrincipalAmount to RPT-PrincipalAmount
+               move InterestAmount to RPT-InterestAmount
+               move Balance to RPT-ClosingBalance
+               move EscrowAmount to RPT-Escrow
+               move FeeAmount to RPT-Fee
+               move TotalPaymentDue to RPT-TotalPaymentDue
+               move spaces to ReportLine
+               move AmortReportLine to ReportLine
+               write ReportLine
+
+               move Counter to GLJ-Period
+               move LoanDate to GLJ-Date
+               move LoanAccount to GLJ-Account
+               move "Interest Expense" to GLJ-GLAccountName
+               move "DR" to GLJ-DRCR
+               move InterestAmount to GLJ-Amount
+               move spaces to GLLine
+               move GLJournalLine to GLLine
+               write GLLine
+
+               move Counter to GLJ-Period
+               move LoanDate to GLJ-Date
+               move LoanAccount to GLJ-Account
+               move "Cash/Loan Receivable" to GLJ-GLAccountName
+               move "CR" to GLJ-DRCR
+               move PrincipalAmount to GLJ-Amount
+               move spaces to GLLine
+               move GLJournalLine to GLLine
+               write GLLine
+
+               if EarlyPayoff
+                   exit perform
+               end-if
+           end-perform.
+
+           if EarlyPayoff
+               compute RemainingTermMonths =
+                   NumberOfPayments - PayoffMonth
+               display "Extra principal payments paid the loan off in "
+                   PayoffMonth " periods instead of " NumberOfPayments
+               display "  (" RemainingTermMonths " periods saved)"
+           end-if.
+
+           close ReportFile.
+           close GLFile.
        stop run.
+
+       1005-SetFrequency.
+      * one payment period no longer has to mean one calendar month -
+      * PeriodsPerYear drives the per-period rate and NumberOfPayments
+      * drives the loop/formula bound that used to just be TermMonths.
+           evaluate true
+               when Freq-BiWeekly
+                   move 26 to PeriodsPerYear
+               when Freq-Weekly
+                   move 52 to PeriodsPerYear
+               when Freq-Quarterly
+                   move 4 to PeriodsPerYear
+               when other
+                   move 12 to PeriodsPerYear
+           end-evaluate.
+           compute NumberOfPayments = TermMonths * PeriodsPerYear / 12
+               on size error
+                   set FrequencyOverflow to true
+           end-compute.
