@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Front-end driver for the amortization engines.                 *
+      * Reads a single loan request naming which engine to run -       *
+      * AmortSched (simple), ComplexAmSched (four day-count            *
+      * conventions), or AC365AMSCH (converging actual/365 solver) -   *
+      * writes the same loan parameters into that engine's own         *
+      * loans.txt, then shells out to run it, so the caller does not   *
+      * have to remember which PROGRAM-ID answers which kind of        *
+      * question. Each engine must already be compiled to an           *
+      * executable of the same name sitting in its own directory       *
+      * (AmortSched/AmortSched, ComplexAmSched/ComplexAmSched,         *
+      * AC365AMSCH/AC365AMSCH) before this driver is run.               *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       program-id. AmortDriver.
+
+       ENVIRONMENT DIVISION.
+       input-output section.
+           file-control.
+               select RequestFile ASSIGN TO "AmortDriver\request.txt"
+                   organization is line sequential.
+
+               select SimpleLoanFile ASSIGN TO "AmortSched\loans.txt"
+                   organization is line sequential.
+
+               select ComplexLoanFile ASSIGN TO
+                   "ComplexAmSched\loans.txt"
+                   organization is line sequential.
+
+               select AC365LoanFile ASSIGN TO "AC365AMSCH\loans.txt"
+                   organization is line sequential.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RequestFile.
+           01 RequestRecordIn.
+               05  ReqMethodSelectIn   PIC X(10).
+               05  ReqAccountIn        PIC X(10).
+               05  ReqAmountIn         PIC 9(6)V99.
+               05  ReqRateIn           PIC 99V99.
+               05  ReqTermIn           PIC 999.
+               05  ReqDateIn           PIC X(10).
+               05  ReqAC365MethodIn    PIC X.
+               05  ReqIOMonthsIn       PIC 999.
+               05  ReqBalloonFlagIn    PIC X.
+               05  ReqFrequencyIn      PIC X.
+               05  ReqEscrowIn         PIC 9(4)V99.
+               05  ReqFeeIn            PIC 9(4)V99.
+
+       FD  SimpleLoanFile.
+           01 SimpleLoanRecord.
+               05  SL-AccountOut       PIC X(10).
+               05  SL-AmountOut        PIC 9(6)V99.
+               05  SL-RateOut          PIC 99V99.
+               05  SL-TermOut          PIC 999.
+               05  SL-DateOut          PIC X(10).
+               05  SL-FrequencyOut     PIC X.
+               05  SL-EscrowOut        PIC 9(4)V99.
+               05  SL-FeeOut           PIC 9(4)V99.
+
+       FD  ComplexLoanFile.
+           01 ComplexLoanRecord.
+               05  CL-AccountOut       PIC X(10).
+               05  CL-AmountOut        PIC 9(6)V99.
+               05  CL-RateOut          PIC 99V99.
+               05  CL-TermOut          PIC 999.
+               05  CL-DateOut          PIC X(10).
+               05  CL-FrequencyOut     PIC X.
+               05  CL-EscrowOut        PIC 9(4)V99.
+               05  CL-FeeOut           PIC 9(4)V99.
+
+       FD  AC365LoanFile.
+           01 AC365LoanRecord.
+               05  AC-AccountOut       PIC X(10).
+               05  AC-AmountOut        PIC 9(6)V99.
+               05  AC-RateOut          PIC 99V99.
+               05  AC-TermOut          PIC 999.
+               05  AC-DateOut          PIC X(10).
+               05  AC-MethodOut        PIC X.
+               05  AC-IOMonthsOut      PIC 999.
+               05  AC-BalloonFlagOut   PIC X.
+               05  AC-FrequencyOut     PIC X.
+               05  AC-EscrowOut        PIC 9(4)V99.
+               05  AC-FeeOut           PIC 9(4)V99.
+
+       working-storage section.
+           01  eof-request-file        PIC X value "N".
+               88  eof-request         value "Y".
+
+           01  RunCommand               PIC X(60) value spaces.
+
+           01  MethodSelect             PIC X(10) value spaces.
+               88  Method-Simple                value "SIMPLE".
+               88  Method-Complex                value "COMPLEX".
+               88  Method-AC365                  value "AC365".
+
+       PROCEDURE DIVISION.
+       0000-MainDriver.
+           open input RequestFile.
+           read RequestFile
+               at end set eof-request to true
+           end-read.
+
+           if eof-request
+               display "No loan request in AmortDriver\request.txt"
+               close RequestFile
+               stop run
+           end-if.
+
+           move ReqMethodSelectIn to MethodSelect.
+
+           evaluate true
+               when Method-Simple
+                   perform 1000-RunSimple
+               when Method-Complex
+                   perform 2000-RunComplex
+               when Method-AC365
+                   perform 3000-RunAC365
+               when other
+                   display "Unknown amortization method requested: "
+                       MethodSelect
+           end-evaluate.
+
+           close RequestFile.
+           stop run.
+
+       1000-RunSimple.
+           open output SimpleLoanFile
+           move ReqAccountIn to SL-AccountOut
+           move ReqAmountIn to SL-AmountOut
+           move ReqRateIn to SL-RateOut
+           move ReqTermIn to SL-TermOut
+           move ReqDateIn to SL-DateOut
+           move ReqFrequencyIn to SL-FrequencyOut
+           move ReqEscrowIn to SL-EscrowOut
+           move ReqFeeIn to SL-FeeOut
+           write SimpleLoanRecord
+           close SimpleLoanFile
+
+           move "AmortSched\AmortSched" to RunCommand
+           call "SYSTEM" using RunCommand
+           end-call.
+
+       2000-RunComplex.
+           open output ComplexLoanFile
+           move ReqAccountIn to CL-AccountOut
+           move ReqAmountIn to CL-AmountOut
+           move ReqRateIn to CL-RateOut
+           move ReqTermIn to CL-TermOut
+           move ReqDateIn to CL-DateOut
+           move ReqFrequencyIn to CL-FrequencyOut
+           move ReqEscrowIn to CL-EscrowOut
+           move ReqFeeIn to CL-FeeOut
+           write ComplexLoanRecord
+           close ComplexLoanFile
+
+           move "ComplexAmSched\ComplexAmSched" to RunCommand
+           call "SYSTEM" using RunCommand
+           end-call.
+
+       3000-RunAC365.
+           open output AC365LoanFile
+           move ReqAccountIn to AC-AccountOut
+           move ReqAmountIn to AC-AmountOut
+           move ReqRateIn to AC-RateOut
+           move ReqTermIn to AC-TermOut
+           move ReqDateIn to AC-DateOut
+           move ReqAC365MethodIn to AC-MethodOut
+           move ReqIOMonthsIn to AC-IOMonthsOut
+           move ReqBalloonFlagIn to AC-BalloonFlagOut
+           move ReqFrequencyIn to AC-FrequencyOut
+           move ReqEscrowIn to AC-EscrowOut
+           move ReqFeeIn to AC-FeeOut
+           write AC365LoanRecord
+           close AC365LoanFile
+
+           move "AC365AMSCH\AC365AMSCH" to RunCommand
+           call "SYSTEM" using RunCommand
+           end-call.
+       end program AmortDriver.
